@@ -0,0 +1,14 @@
+      * Shared separator-bar/banner generator working storage. COPY
+      * into WORKING-STORAGE and COPY BARGENPR into PROCEDURE
+      * DIVISION. Set WS-Bar-Width and WS-Bar-Char, then PERFORM
+      * Build-Separator-Bar. When WS-Bar-Print-Mode is on, the
+      * caller must also declare its own report file with a
+      * "BarReportLine PIC X(132)" record (in the style of Golf's
+      * MembershipReport FD) and OPEN/CLOSE it itself -- the
+      * generator only WRITEs to it.
+       01 WS-Bar-Width PIC 9(3) VALUE ZEROES.
+       01 WS-Bar-Char  PIC X VALUE "*".
+       01 WS-Bar-Line  PIC X(132) VALUE SPACES.
+       01 WS-Bar-Idx   PIC 9(3).
+       01 WS-Bar-Print-Flag PIC X VALUE "N".
+          88 WS-Bar-Print-Mode VALUE "Y".
