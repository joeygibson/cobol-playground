@@ -0,0 +1,13 @@
+      * Shared status-code/message convention for control-flow demos
+      * that need a structured way to signal "skip" or "error"
+      * conditions without falling back to GO TO. Set WS-Exit-Status
+      * (via SET ... TO TRUE on one of the 88s) and WS-Exit-Message
+      * as soon as the condition is known, then let every paragraph
+      * still in the PERFORM ... THRU range guard its own body with
+      * IF WS-Status-Ok / IF WS-Status-Skipped / IF WS-Status-Error
+      * instead of jumping past it with GO TO.
+       01 WS-Exit-Status PIC 9 VALUE ZERO.
+          88 WS-Status-Ok      VALUE 0.
+          88 WS-Status-Skipped VALUE 1.
+          88 WS-Status-Error   VALUE 2.
+       01 WS-Exit-Message PIC X(60) VALUE SPACES.
