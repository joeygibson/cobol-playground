@@ -0,0 +1,14 @@
+      * Student record, shared by Students and the regex batch
+      * scanner (RegexScan).
+       01 student-record.
+           88 end-of-student-file value high-values.
+           02 student-id pic 9(7).
+           02 student-name.
+              03 student-last-name pic x(8).
+              03 student-initials pic xx.
+           02 date-of-birth.
+              03 student-birth-year pic 9(4).
+              03 student-birth-month pic 99.
+              03 student-birth-day pic 99.
+           02 course-code pic x(4).
+           02 gender pic x.
