@@ -0,0 +1,36 @@
+      * Companion procedure for REGXVAL. COPY into PROCEDURE
+      * DIVISION and PERFORM ValidateFieldFormat after loading
+      * RegexPattern/RegexSubject from REGXVAL.
+       ValidateFieldFormat.
+           MOVE "N" TO RegexFieldValid
+           MOVE FUNCTION CONCATENATE(
+               FUNCTION TRIM(RegexPattern), X"00")
+             TO RegexPatternForC
+           MOVE FUNCTION CONCATENATE(
+               FUNCTION TRIM(RegexSubject), X"00")
+             TO RegexSubjectForC
+
+           CALL "pcre_compile" USING
+               RegexPatternForC
+               0
+               ADDRESS OF RegexErrorCode
+               ADDRESS OF RegexErrorOffset
+               0
+           RETURNING RegexHandle
+
+           IF RegexHandle NOT = 0
+               CALL "pcre_exec" USING
+                   RegexHandle
+                   NULL
+                   RegexSubjectForC
+                   LENGTH OF RegexSubjectForC
+                   0
+                   0
+                   ADDRESS OF RegexOvector(1)
+                   LENGTH OF RegexOvector
+               RETURNING RegexResult
+
+               IF RegexResult >= 0
+                   MOVE "Y" TO RegexFieldValid
+               END-IF
+           END-IF.
