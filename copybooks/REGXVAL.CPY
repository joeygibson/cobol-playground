@@ -0,0 +1,18 @@
+      * Shared regex field-validation working storage, built on the
+      * same CALL "pcre_compile" / CALL "pcre_exec" approach proven
+      * out in RegexTest and RegAI. COPY this into WORKING-STORAGE
+      * and COPY REGXPRC into PROCEDURE DIVISION, then move a
+      * pattern into RegexPattern and the value to check into
+      * RegexSubject before PERFORM ValidateFieldFormat. On return,
+      * RegexFieldIsValid tells you whether RegexSubject matched.
+       01 RegexPattern PIC X(100) VALUE SPACES.
+       01 RegexSubject PIC X(100) VALUE SPACES.
+       01 RegexPatternForC PIC X(101).
+       01 RegexSubjectForC PIC X(101).
+       01 RegexHandle USAGE BINARY-INT.
+       01 RegexErrorCode USAGE BINARY-INT.
+       01 RegexErrorOffset USAGE UNSIGNED-INT.
+       01 RegexOvector OCCURS 30 TIMES PIC S9(4) COMP-5.
+       01 RegexResult PIC S9(4) COMP-5.
+       01 RegexFieldValid PIC X VALUE "N".
+          88 RegexFieldIsValid VALUE "Y".
