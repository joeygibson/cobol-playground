@@ -0,0 +1,12 @@
+      * Golf club member record, shared by Golf, MemberMaint,
+      * DuesBilling and the other member-file utilities.
+       01 MemberRec.
+        88 EndOfMemberFile VALUE HIGH-VALUES.
+        02 MemberId PIC X(5).
+        02 MemberName PIC X(20).
+        02 MemberType PIC 9.
+        02 Gender PIC X.
+        02 MemberStatus PIC X VALUE "A".
+           88 MemberActive VALUE "A".
+           88 MemberInactive VALUE "I".
+        02 MemberExpireDate PIC 9(8) VALUE ZEROES.
