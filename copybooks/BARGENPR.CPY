@@ -0,0 +1,16 @@
+      * Companion procedure for BARGEN. COPY into PROCEDURE DIVISION
+      * and PERFORM Build-Separator-Bar after loading WS-Bar-Width/
+      * WS-Bar-Char (and WS-Bar-Print-Flag, if a print file is
+      * wanted) from BARGEN.
+       Build-Separator-Bar.
+           MOVE SPACES TO WS-Bar-Line
+           PERFORM VARYING WS-Bar-Idx FROM 1 BY 1
+               UNTIL WS-Bar-Idx > WS-Bar-Width
+               MOVE WS-Bar-Char TO WS-Bar-Line(WS-Bar-Idx:1)
+           END-PERFORM
+
+           IF WS-Bar-Print-Mode
+               WRITE BarReportLine FROM WS-Bar-Line
+           ELSE
+               DISPLAY WS-Bar-Line(1:WS-Bar-Width)
+           END-IF.
