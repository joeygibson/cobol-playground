@@ -19,23 +19,51 @@
         01  WS-file-name PIC X(100).
         01  WS-args-count PIC 9(4) COMP.
         01  WS-EOF PIC X VALUE "N".
+        01  WS-keyword PIC X(80) VALUE SPACES.
+        01  WS-keyword-flag PIC X VALUE "N".
+            88  WS-keyword-active VALUE "Y".
+        01  WS-match-count PIC 9(4) COMP VALUE ZEROES.
+        01  WS-record-count PIC 9(6) VALUE ZEROES.
 
         PROCEDURE DIVISION.
             accept WS-ARGS-COUNT from argument-number.
-            perform WS-ARGS-COUNT times
-                accept WS-FILE-NAME from argument-value
-            end-perform
 
-            display 'file name: ' WS-FILE-NAME
+            if WS-ARGS-COUNT = 0
+                display 'Usage: filecl [-k=keyword] file [file ...]'
+            else
+                perform WS-ARGS-COUNT times
+                    accept WS-FILE-NAME from argument-value
+                    if WS-FILE-NAME(1:3) = "-k="
+                        move WS-FILE-NAME(4:97) to WS-KEYWORD
+                        set WS-keyword-active to true
+                    else
+                        display 'file name: ' WS-FILE-NAME
+                        move "N" to WS-EOF
+                        move zeroes to WS-RECORD-COUNT
+                        open input F-input-file
+                        perform until WS-EOF = "Y"
+                            read F-input-file
+                                at end
+                                    set WS-EOF to "Y"
+                                not at end
+                                    add 1 to WS-RECORD-COUNT
+                                    move zeroes to WS-MATCH-COUNT
+                                    if WS-keyword-active
+                                        inspect F-input-record-data
+                                            tallying WS-MATCH-COUNT
+                                            for all
+                                              function trim(WS-KEYWORD)
+                                    end-if
+                                    if not WS-keyword-active
+                                        or WS-MATCH-COUNT > 0
+                                        display F-input-record-data
+                                    end-if
+                            end-read
+                        end-perform
+                        close F-input-file
+                        display WS-RECORD-COUNT " records read"
+                    end-if
+                end-perform
+            end-if
 
-            open input F-input-file.
-            perform until WS-EOF = "Y"
-                read F-input-file
-                    at end
-                        set WS-EOF to "Y"
-                    not at end
-                        display F-input-record-data
-                end-read
-            end-perform
-            close F-input-file.
             stop run.
