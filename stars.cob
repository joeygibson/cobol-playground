@@ -1,14 +1,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  Stars.
+      * 2026-08-09 JG  Added a parameterized separator-bar generator
+      *                (BARGEN/BARGENPR) alongside the original
+      *                pyramid demo, plus a -print mode that routes
+      *                the generated bars into a report file instead
+      *                of the terminal, in the style of Golf's
+      *                MembershipReport FD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BarReportFile ASSIGN TO "output/stars-banner.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BarReportFile.
+       01  BarReportLine PIC X(132).
+
        WORKING-STORAGE SECTION.
+           COPY BARGEN.
+
        01  OrigStars  PIC *****.
        01  Stars      PIC *****.
        01  NumOfStars PIC 9.
 
+       01  WS-Args-Count PIC 9(4) COMP VALUE ZEROES.
+       01  WS-Arg        PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
        Begin.
+           ACCEPT WS-Args-Count FROM ARGUMENT-NUMBER
+           PERFORM WS-Args-Count TIMES
+               ACCEPT WS-Arg FROM ARGUMENT-VALUE
+               IF WS-Arg(1:6) = "-print" OR WS-Arg(1:6) = "-PRINT"
+                   SET WS-Bar-Print-Mode TO TRUE
+               END-IF
+           END-PERFORM
+
            PERFORM VARYING NumOfStars FROM 1 BY 1 UNTIL NumOfStars > 5
                COMPUTE OrigStars = 10 ** (4 - NumOfStars)
                MOVE OrigStars TO Stars
@@ -18,4 +47,24 @@
                                        ALL '0' BY SPACE
                DISPLAY NumOfStars ' = ' Stars ', ' OrigStars
            END-PERFORM.
+
+           IF WS-Bar-Print-Mode
+               OPEN OUTPUT BarReportFile
+           END-IF
+
+           MOVE 40 TO WS-Bar-Width
+           MOVE "*" TO WS-Bar-Char
+           PERFORM Build-Separator-Bar
+
+           MOVE 20 TO WS-Bar-Width
+           MOVE "-" TO WS-Bar-Char
+           PERFORM Build-Separator-Bar
+
+           IF WS-Bar-Print-Mode
+               CLOSE BarReportFile
+               DISPLAY "Banner written to output/stars-banner.txt"
+           END-IF
+
            STOP RUN.
+
+           COPY BARGENPR.
