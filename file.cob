@@ -9,6 +9,15 @@
         SELECT StudentFile ASSIGN TO "data/STUDENT.DAT"
           ORGANIZATION IS LINE SEQUENTIAL.
 
+        SELECT AgeExceptionFile ASSIGN TO
+          "output/student-age-exceptions.txt"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT StudentReport ASSIGN TO "output/student-report.txt"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT StudentSortFile ASSIGN TO "output/student-sort.wrk".
+
         DATA DIVISION.
         FILE SECTION.
         FD StudentFile.
@@ -19,21 +28,139 @@
             10 StudentLastName PIC X(14).
           05 StudentAge PIC 99.
 
+        FD AgeExceptionFile.
+        01 AgeExceptionLine PIC X(60).
+
+        FD StudentReport.
+        01 StudentReportLine PIC X(40).
+
+        SD StudentSortFile.
+        01 StudentSortRec.
+          05 SortStudentLastName PIC X(14).
+          05 SortStudentId PIC 9(9).
+          05 SortStudentFirstName PIC X(6).
+          05 SortStudentAge PIC 99.
+
         WORKING-STORAGE SECTION.
         01  WS-EOF PIC X VALUE "N".
         01  WS-Trimmed-StudentLastName PIC X(14).
+        01  WS-Student-Count PIC 9(5) VALUE ZEROES.
+        01  WS-Total-Age PIC 9(7) VALUE ZEROES.
+        01  WS-Average-Age PIC 999V99 VALUE ZEROES.
+        01  WS-Minimum-Age PIC 99 VALUE 5.
+        01  WS-Maximum-Age PIC 99 VALUE 99.
+        01  WS-Exception-Count PIC 9(5) VALUE ZEROES.
+
+        01  WS-Age-Exception-Detail.
+          05 FILLER PIC X(9) VALUE "Student: ".
+          05 WS-AE-StudentId PIC 9(9).
+          05 FILLER PIC X(3) VALUE " - ".
+          05 WS-AE-StudentAge PIC 99.
+          05 FILLER PIC X(21) VALUE " is outside the range".
+
+        01  WS-Sort-EOF PIC X VALUE "N".
+          88 WS-Sort-End-Of-File VALUE "Y".
+
+        01  WS-Student-Report-Detail.
+          05 RPT-StudentLastName PIC X(14).
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 RPT-StudentFirstName PIC X(6).
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 RPT-StudentId PIC 9(9).
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 RPT-StudentAge PIC 99.
 
         PROCEDURE DIVISION.
         100-MAIN.
             OPEN INPUT StudentFile
+            OPEN OUTPUT AgeExceptionFile
             PERFORM UNTIL WS-EOF = "Y"
                 READ StudentFile
                   at end move "Y" to WS-EOF
-                  not at end 
+                  not at end
                     DISPLAY StudentId SPACE
-                      function Trim(StudentLastName) ', ' 
+                      function Trim(StudentLastName) ', '
                       function Trim(StudentFirstName)
                     SPACE StudentAge
+                    ADD 1 TO WS-Student-Count
+                    ADD StudentAge TO WS-Total-Age
+                    PERFORM 200-CHECK-AGE-RANGE
             END-PERFORM
             CLOSE StudentFile
+            CLOSE AgeExceptionFile
+
+            IF WS-Student-Count > 0
+                COMPUTE WS-Average-Age =
+                  WS-Total-Age / WS-Student-Count
+            END-IF
+
+            DISPLAY "Students read: " WS-Student-Count
+              " Average age: " WS-Average-Age
+
+            IF WS-Exception-Count > 0
+                DISPLAY WS-Exception-Count
+                  " student(s) had an out-of-range age -- see "
+                  "output/student-age-exceptions.txt"
+            END-IF
+
+            PERFORM 300-PRINT-SORTED-REPORT
+
             STOP RUN.
+
+        200-CHECK-AGE-RANGE.
+            IF StudentAge < WS-Minimum-Age
+              OR StudentAge > WS-Maximum-Age
+                MOVE StudentId TO WS-AE-StudentId
+                MOVE StudentAge TO WS-AE-StudentAge
+                WRITE AgeExceptionLine FROM WS-Age-Exception-Detail
+                ADD 1 TO WS-Exception-Count
+            END-IF.
+
+        300-PRINT-SORTED-REPORT.
+            OPEN OUTPUT StudentReport
+
+            SORT StudentSortFile ON ASCENDING KEY SortStudentLastName
+              INPUT PROCEDURE IS 310-LOAD-STUDENT-SORT-FILE
+              OUTPUT PROCEDURE IS 330-WRITE-SORTED-REPORT
+
+            CLOSE StudentReport.
+
+        310-LOAD-STUDENT-SORT-FILE.
+            OPEN INPUT StudentFile
+            READ StudentFile
+              AT END SET WS-Sort-End-Of-File TO TRUE
+            END-READ
+
+            PERFORM 320-RELEASE-SORTED-STUDENT
+              UNTIL WS-Sort-End-Of-File
+
+            CLOSE StudentFile.
+
+        320-RELEASE-SORTED-STUDENT.
+            MOVE StudentLastName TO SortStudentLastName
+            MOVE StudentId TO SortStudentId
+            MOVE StudentFirstName TO SortStudentFirstName
+            MOVE StudentAge TO SortStudentAge
+            RELEASE StudentSortRec
+
+            READ StudentFile
+              AT END SET WS-Sort-End-Of-File TO TRUE.
+
+        330-WRITE-SORTED-REPORT.
+            RETURN StudentSortFile
+              AT END SET WS-Sort-End-Of-File TO TRUE
+            END-RETURN
+
+            PERFORM 340-WRITE-SORTED-DETAIL-LINE
+              UNTIL WS-Sort-End-Of-File.
+
+        340-WRITE-SORTED-DETAIL-LINE.
+            MOVE SortStudentLastName TO RPT-StudentLastName
+            MOVE SortStudentFirstName TO RPT-StudentFirstName
+            MOVE SortStudentId TO RPT-StudentId
+            MOVE SortStudentAge TO RPT-StudentAge
+            WRITE StudentReportLine FROM WS-Student-Report-Detail
+
+            RETURN StudentSortFile
+              AT END SET WS-Sort-End-Of-File TO TRUE
+            END-RETURN.
