@@ -2,8 +2,49 @@
        PROGRAM-ID. ConditionNames.
        AUTHOR. Joey Gibson.
       * Using condition names (level 88s) and the EVALUATE verb
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CharFile ASSIGN TO WS-Batch-File-Name
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ClassificationReport ASSIGN TO
+             "output/character-classification.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CurrencyTableFile ASSIGN TO
+             "data/country-currency.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-Currency-File-Status.
+
+           SELECT GradeFile ASSIGN TO "data/grades.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-Grade-File-Status.
+
+           SELECT GradeReport ASSIGN TO
+             "output/grade-distribution.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CharFile.
+       01  CharFileRecord PIC X.
+
+       FD  ClassificationReport.
+       01  ClassificationLine PIC X(40).
+
+       FD  CurrencyTableFile.
+       01  CurrencyTableRec.
+           05  CTR-CountryCode PIC 999.
+           05  CTR-CurrencyCode PIC 99.
+
+       FD  GradeFile.
+       01  GradeFileRecord PIC X.
+
+       FD  GradeReport.
+       01  GradeReportLine PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  CharIn PIC X.
               88 Vowel value 'a', 'e', 'i', 'o', 'u'.
@@ -19,28 +60,64 @@
               88 Is-F value "F", "f".
 
        01  CountryCode PIC 999 VALUE ZEROES.
-           88 BritishCountry VALUES 3, 7, 10, 15.
 
        01  CurrencyCode PIC 99 VALUE ZEROES.
            88 CurrencyIsPound VALUE 14.
            88 CurrencyIsEuro VALUE 03.
            88 CurrencyIsDollar VALUE 28.
-       
+
+       01  WS-Args-Count PIC 9(4) COMP VALUE ZEROES.
+       01  WS-Batch-File-Name PIC X(100) VALUE SPACES.
+       01  WS-Batch-Mode PIC X VALUE "N".
+           88 WS-Is-Batch-Mode VALUE "Y".
+       01  WS-Batch-EOF PIC X VALUE "N".
+
+       01  WS-Classification-Detail.
+           05  WS-Class-Char PIC X.
+           05  FILLER PIC X(4) VALUE " -- ".
+           05  WS-Class-Desc PIC X(12).
+
+       01  WS-Currency-Table-Count PIC 9(3) VALUE ZEROES.
+       01  WS-Currency-Table.
+           02  WS-Currency-Entry OCCURS 100 TIMES.
+               03  WS-Table-Country-Code PIC 999.
+               03  WS-Table-Currency-Code PIC 99.
+       01  WS-Currency-Table-Idx PIC 9(3).
+       01  WS-Found-Currency-Code PIC 99 VALUE ZEROES.
+       01  WS-Table-EOF PIC X VALUE "N".
+
+       01  WS-Currency-File-Status PIC XX VALUE SPACES.
+           88  WS-Currency-File-Ok VALUE "00".
+
+       01  WS-Grade-File-Status PIC XX VALUE SPACES.
+           88  WS-Grade-File-Ok VALUE "00".
+
+       01  WS-Grade-EOF PIC X VALUE "N".
+       01  WS-Grade-A-Count PIC 9(5) VALUE ZEROES.
+       01  WS-Grade-B-Count PIC 9(5) VALUE ZEROES.
+       01  WS-Grade-C-Count PIC 9(5) VALUE ZEROES.
+       01  WS-Grade-D-Count PIC 9(5) VALUE ZEROES.
+       01  WS-Grade-F-Count PIC 9(5) VALUE ZEROES.
+
+       01  WS-Grade-Distribution-Line.
+           05  FILLER PIC X(8) VALUE "Grade ".
+           05  WS-GD-Letter PIC X.
+           05  FILLER PIC X(4) VALUE ": ".
+           05  WS-GD-Count PIC ZZZZ9.
+
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY 'Enter a character: ' WITH NO ADVANCING.
-           ACCEPT CharIn.
-           PERFORM UNTIL NOT ValidCharacter
-              EVALUATE TRUE
-                     WHEN Vowel DISPLAY 'The letter ' CharIn
-                            ' is a vowel.'
-                     WHEN Consonant DISPLAY 'The letter ' CharIn
-                            ' is a consonant.'
-                     WHEN Digit DISPLAY 'The character ' CharIn
-                            ' is a digit.'
-              END-EVALUATE
-              ACCEPT CharIn
-           END-PERFORM
+           ACCEPT WS-Args-Count FROM ARGUMENT-NUMBER
+           IF WS-Args-Count > 0
+               ACCEPT WS-Batch-File-Name FROM ARGUMENT-VALUE
+               SET WS-Is-Batch-Mode TO TRUE
+           END-IF
+
+           IF WS-Is-Batch-Mode
+               PERFORM Run-Batch-Classification
+           ELSE
+               PERFORM Run-Interactive-Classification
+           END-IF
 
            MOVE 'C' to Grade.
            
@@ -76,12 +153,13 @@
               DISPLAY "Z entered"
            END-IF
 
+           PERFORM Load-Currency-Table
+
            DISPLAY 'Enter country code: ' WITH NO ADVANCING.
            ACCEPT CountryCode.
 
-           IF BritishCountry THEN
-              SET CurrencyIsPound TO TRUE
-           END-IF
+           PERFORM Lookup-Currency-Code
+           MOVE WS-Found-Currency-Code TO CurrencyCode
 
            IF CurrencyIsPound THEN
               DISPLAY "Pound sterling used in this country"
@@ -89,4 +167,141 @@
               DISPLAY "Country does not use sterling"
            END-IF
 
+           PERFORM Run-Grade-Distribution
+
            STOP RUN.
+
+       Run-Interactive-Classification.
+           DISPLAY 'Enter a character: ' WITH NO ADVANCING.
+           ACCEPT CharIn.
+           PERFORM UNTIL NOT ValidCharacter
+              EVALUATE TRUE
+                     WHEN Vowel DISPLAY 'The letter ' CharIn
+                            ' is a vowel.'
+                     WHEN Consonant DISPLAY 'The letter ' CharIn
+                            ' is a consonant.'
+                     WHEN Digit DISPLAY 'The character ' CharIn
+                            ' is a digit.'
+              END-EVALUATE
+              ACCEPT CharIn
+           END-PERFORM.
+
+       Run-Batch-Classification.
+           OPEN INPUT CharFile
+           OPEN OUTPUT ClassificationReport
+
+           READ CharFile
+               AT END MOVE "Y" TO WS-Batch-EOF
+           END-READ
+
+           PERFORM Classify-One-Char UNTIL WS-Batch-EOF = "Y"
+
+           CLOSE CharFile
+           CLOSE ClassificationReport.
+
+       Classify-One-Char.
+           MOVE CharFileRecord TO CharIn
+           MOVE CharIn TO WS-Class-Char
+
+           EVALUATE TRUE
+              WHEN Vowel MOVE "Vowel" TO WS-Class-Desc
+              WHEN Consonant MOVE "Consonant" TO WS-Class-Desc
+              WHEN Digit MOVE "Digit" TO WS-Class-Desc
+              WHEN OTHER MOVE "Invalid" TO WS-Class-Desc
+           END-EVALUATE
+
+           WRITE ClassificationLine FROM WS-Classification-Detail
+
+           READ CharFile
+               AT END MOVE "Y" TO WS-Batch-EOF
+           END-READ.
+
+       Load-Currency-Table.
+           OPEN INPUT CurrencyTableFile
+           IF NOT WS-Currency-File-Ok
+               DISPLAY "Currency table data/country-currency.dat "
+                   "not found -- skipping currency lookup."
+           ELSE
+               READ CurrencyTableFile
+                   AT END MOVE "Y" TO WS-Table-EOF
+               END-READ
+
+               PERFORM Load-One-Currency-Entry UNTIL WS-Table-EOF = "Y"
+
+               CLOSE CurrencyTableFile
+           END-IF.
+
+       Load-One-Currency-Entry.
+           ADD 1 TO WS-Currency-Table-Count
+           MOVE CTR-CountryCode
+             TO WS-Table-Country-Code(WS-Currency-Table-Count)
+           MOVE CTR-CurrencyCode
+             TO WS-Table-Currency-Code(WS-Currency-Table-Count)
+
+           READ CurrencyTableFile
+               AT END MOVE "Y" TO WS-Table-EOF
+           END-READ.
+
+       Lookup-Currency-Code.
+           MOVE ZEROES TO WS-Found-Currency-Code
+           PERFORM VARYING WS-Currency-Table-Idx FROM 1 BY 1
+               UNTIL WS-Currency-Table-Idx > WS-Currency-Table-Count
+               IF WS-Table-Country-Code(WS-Currency-Table-Idx)
+                   = CountryCode
+                   MOVE WS-Table-Currency-Code(WS-Currency-Table-Idx)
+                     TO WS-Found-Currency-Code
+               END-IF
+           END-PERFORM.
+
+       Run-Grade-Distribution.
+           OPEN INPUT GradeFile
+           IF NOT WS-Grade-File-Ok
+               DISPLAY "Grade file data/grades.dat not found -- "
+                   "skipping grade-distribution report."
+           ELSE
+               OPEN OUTPUT GradeReport
+
+               READ GradeFile
+                   AT END MOVE "Y" TO WS-Grade-EOF
+               END-READ
+
+               PERFORM Tally-One-Grade UNTIL WS-Grade-EOF = "Y"
+
+               MOVE "A" TO WS-GD-Letter
+               MOVE WS-Grade-A-Count TO WS-GD-Count
+               WRITE GradeReportLine FROM WS-Grade-Distribution-Line
+
+               MOVE "B" TO WS-GD-Letter
+               MOVE WS-Grade-B-Count TO WS-GD-Count
+               WRITE GradeReportLine FROM WS-Grade-Distribution-Line
+
+               MOVE "C" TO WS-GD-Letter
+               MOVE WS-Grade-C-Count TO WS-GD-Count
+               WRITE GradeReportLine FROM WS-Grade-Distribution-Line
+
+               MOVE "D" TO WS-GD-Letter
+               MOVE WS-Grade-D-Count TO WS-GD-Count
+               WRITE GradeReportLine FROM WS-Grade-Distribution-Line
+
+               MOVE "F" TO WS-GD-Letter
+               MOVE WS-Grade-F-Count TO WS-GD-Count
+               WRITE GradeReportLine FROM WS-Grade-Distribution-Line
+
+               CLOSE GradeFile
+               CLOSE GradeReport
+           END-IF.
+
+       Tally-One-Grade.
+           MOVE GradeFileRecord TO Grade
+
+           EVALUATE TRUE
+               WHEN Is-A ADD 1 TO WS-Grade-A-Count
+               WHEN Is-B ADD 1 TO WS-Grade-B-Count
+               WHEN Is-C ADD 1 TO WS-Grade-C-Count
+               WHEN Is-D ADD 1 TO WS-Grade-D-Count
+               WHEN Is-F ADD 1 TO WS-Grade-F-Count
+           END-EVALUATE
+
+           READ GradeFile
+               AT END MOVE "Y" TO WS-Grade-EOF
+           END-READ.
