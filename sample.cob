@@ -1,16 +1,81 @@
        identification division.
        program-id. Sample.
       * program to display COBOL greeting
+      * 2026-08-09 JG  iter-num is now accepted as a -n=<count> command
+      *                line argument instead of being fixed at compile
+      *                time, and each run appends a line to a run-log
+      *                recording how many greetings it produced, so
+      *                this can double as a smoke test before a batch
+      *                window starts.
+
+       environment division.
+       input-output section.
+       file-control.
+           select RunLogFile assign to "output/sample-run-log.txt"
+             organization is line sequential
+             file status is ws-run-log-status.
 
        data division.
+       file section.
+       fd  RunLogFile.
+       01  RunLogLine pic x(60).
+
        working-storage section.
-       01  iter-num pic 9 value 5.
+       01  iter-num pic 9(4) value 5.
+       01  greeting-count pic 9(4) value zeroes.
+
+       01  ws-run-log-status pic x(2) value spaces.
+
+       01  ws-args-count pic 9(4) comp value zeroes.
+       01  ws-arg        pic x(20) value spaces.
+
+       01  ws-run-timestamp.
+           05  ws-run-date pic 9(8).
+           05  ws-run-time pic 9(8).
+
+       01  ws-run-log-detail.
+           05  filler          pic x(7) value "Run at ".
+           05  prn-run-date    pic 9(8).
+           05  filler          pic x(1) value space.
+           05  prn-run-time    pic 9(8).
+           05  filler          pic x(12) value "  Greetings:".
+           05  prn-greet-count pic zzz9.
 
        procedure division.
        begin.
+           perform Get-Iteration-Count
+
            perform display-greeting iter-num times.
+
+           perform Write-Run-Log
+
            stop run.
 
+       Get-Iteration-Count.
+           accept ws-args-count from argument-number
+           perform ws-args-count times
+               accept ws-arg from argument-value
+               if ws-arg(1:3) = "-n="
+                   move function numval(ws-arg(4:17)) to iter-num
+               end-if
+           end-perform.
+
        display-greeting.
            display "Hello, world!".
-           
\ No newline at end of file
+           add 1 to greeting-count.
+
+       Write-Run-Log.
+           accept ws-run-date from date YYYYMMDD
+           accept ws-run-time from time
+
+           move ws-run-date to prn-run-date
+           move ws-run-time to prn-run-time
+           move greeting-count to prn-greet-count
+
+           open extend RunLogFile
+           if ws-run-log-status = "35"
+               open output RunLogFile
+           end-if
+
+           write RunLogLine from ws-run-log-detail
+           close RunLogFile.
