@@ -2,45 +2,46 @@
         PROGRAM-ID. RegAI.
         author. Claud-AI.
         DATE-WRITTEN. 2024-01-01.
+      * 2024-01-01 CAI  Original CALL "pcre_compile"/"pcre_exec"
+      *                 sketch -- left PCRE-COMPILE-RESULT,
+      *                 PCRE-ERROR-STRING and NULL undefined.
+      * 2026-08-09 JG   Completed into a working pattern-match
+      *                 utility on RegexTest's WS-REGEX/WS-OVECTOR
+      *                 model, via the shared REGXVAL/REGXPRC
+      *                 validation routine.
 
         ENVIRONMENT DIVISION.
-        configuration section.
-      *  repository.
-      *      function all intrinsic regular-expression.
-
-        DATA DIVISION.        
-        working-storage section.      
-      * Declare the necessary C types
-        01 C-INT PIC S9(9) COMP.
-        01 PCRE-RET PIC S9(9) COMP.
-        01 PATTERN PIC X(100). 
-        01 SUBJECT PIC X(100).
-        01 OVECTOR PIC X(100).
-        01 OVECTOR-SIZE PIC S9(4) COMP.
-      
-        PROCEDURE DIVISION.  
-      * Compile the regular expression
-            MOVE "Hello world" TO PATTERN.
-       
-           CALL "pcre_compile" USING 
-                   PATTERN 
-                   LENGTH OF PATTERN
-                   PCRE-COMPILE-RESULT
-                   PCRE-ERROR-STRING 
-           END-CALL
-       
-      * Execute the regular expression
-          MOVE "Hello everyone" TO SUBJECT
-          MOVE 30 TO OVECTOR-SIZE
-          
-          CALL "pcre_exec" USING   
-               PCRE-COMPILE-RESULT
-               NULL 
-               SUBJECT
-               LENGTH OF SUBJECT
-               0 
-               NULL
-               OVECTOR 
-               OVECTOR-SIZE
-               PCRE-RET
-        END-CALL
+
+        DATA DIVISION.
+        working-storage section.
+           COPY REGXVAL.
+
+        01 WS-Args-Count PIC 9(4) COMP VALUE ZEROES.
+
+        PROCEDURE DIVISION.
+        Begin.
+            ACCEPT WS-Args-Count FROM ARGUMENT-NUMBER
+
+            IF WS-Args-Count >= 2
+                ACCEPT RegexPattern FROM ARGUMENT-VALUE
+                ACCEPT RegexSubject FROM ARGUMENT-VALUE
+            ELSE
+                DISPLAY "Enter a regex pattern: " WITH NO ADVANCING
+                ACCEPT RegexPattern
+                DISPLAY "Enter a string to match: " WITH NO ADVANCING
+                ACCEPT RegexSubject
+            END-IF
+
+            PERFORM ValidateFieldFormat
+
+            IF RegexFieldIsValid
+                DISPLAY FUNCTION TRIM(RegexSubject)
+                  " matches " FUNCTION TRIM(RegexPattern)
+            ELSE
+                DISPLAY FUNCTION TRIM(RegexSubject)
+                  " does not match " FUNCTION TRIM(RegexPattern)
+            END-IF
+
+            STOP RUN.
+
+            COPY REGXPRC.
