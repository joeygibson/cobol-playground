@@ -6,25 +6,150 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MembershipReport ASSIGN TO 'output/membership.txt'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RptFileStatus.
 
            SELECT MemberFile ASSIGN TO 'data/members.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS MemberId.
+
+           SELECT ExceptionFile ASSIGN TO 'output/member-exceptions.txt'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ExcFileStatus.
+
+           SELECT MemberSortFile ASSIGN TO 'output/member-sort.wrk'.
+
+           SELECT CsvFile ASSIGN TO 'output/members.csv'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LabelFile ASSIGN TO 'output/mailing-labels.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ExpiringReport ASSIGN TO 'output/expiring-soon.txt'
              ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CheckpointFile ASSIGN TO
+             'output/membership-checkpoint.dat'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CkptFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD MembershipReport.
        01 PrintLine PIC X(44).
 
        FD MemberFile.
-       01 MemberRec.
-        88 EndOfMemberFile VALUE HIGH-VALUES.
-        02 MemberId PIC X(5).
-        02 MemberName PIC X(20).
-        02 MemberType PIC 9.
-        02 Gender PIC X.
+           COPY MEMBREC.
+
+       FD ExceptionFile.
+       01 ExceptionLine PIC X(60).
+
+       SD MemberSortFile.
+       01 SortRec.
+        02 SortMemberId PIC X(5).
+        02 SortMemberName PIC X(20).
+        02 SortMemberType PIC 9.
+        02 SortGender PIC X.
+        02 SortMemberStatus PIC X.
+
+       FD CsvFile.
+       01 CsvLine PIC X(50).
+
+       FD LabelFile.
+       01 LabelLine PIC X(30).
+
+       FD ExpiringReport.
+       01 ExpiringPrintLine PIC X(60).
+
+       FD CheckpointFile.
+       01 CheckpointRec.
+        02 CkptMemberId PIC X(5).
+        02 CkptCurrentTypeCount PIC 9(5).
+        02 CkptGrandTotalCount PIC 9(5).
+        02 CkptExceptionCount PIC 9(5).
+        02 CkptPrevMemberType PIC 9.
+        02 CkptMemberTypeTotal OCCURS 9 TIMES PIC 9(5).
 
        WORKING-STORAGE SECTION.
+       01 CsvDetailLine PIC X(50).
+       01 CsvMemberType PIC 9.
+
+       01 LabelNameLine PIC X(30).
+       01 LabelBlankLine PIC X(30) VALUE SPACES.
+
+       01 ExpiringHeading PIC X(60) VALUE
+          "Rolling Greens Golf Club - Members Expiring Within 30 Days".
+
+       01 ExpiringDetailLine.
+        02 FILLER PIC X VALUE SPACES.
+        02 PrnExpMemberId PIC X(5).
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 PrnExpMemberName PIC X(20).
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 PrnExpDate PIC 9(8).
+        02 FILLER PIC X(2) VALUE SPACES.
+        02 PrnExpDaysLeft PIC ZZ9.
+
+       01 WS-Today PIC 9(8) VALUE ZEROES.
+       01 WS-Today-Integer PIC 9(9) COMP.
+       01 WS-Expire-Integer PIC 9(9) COMP.
+       01 WS-Days-Until-Expire PIC S9(9) COMP.
+
+       01 CkptFileStatus PIC XX VALUE SPACES.
+        88 CkptFileOk VALUE "00".
+        88 CkptFileNotFound VALUE "35".
+
+       01 RptFileStatus PIC XX VALUE SPACES.
+        88 RptFileMissing VALUE "35".
+
+       01 ExcFileStatus PIC XX VALUE SPACES.
+        88 ExcFileMissing VALUE "35".
+
+       01 WS-Checkpoint-Interval PIC 9(3) VALUE 25.
+       01 WS-Records-Since-Checkpoint PIC 9(3) VALUE ZEROES.
+       01 WS-Resume-Key PIC X(5) VALUE SPACES.
+       01 WS-Resume-Prev-Type PIC 9 VALUE ZEROES.
+       01 WS-Resuming PIC X VALUE "N".
+        88 IsResuming VALUE "Y".
+
+       01 WS-Report-Mode PIC X(10) VALUE "ROSTER".
+       01 WS-Args-Count PIC 9(4) COMP VALUE ZEROES.
+
+       01 AlphaColumnHeader PIC X(44) VALUE
+          "Member Name          MemberID Type Gender St".
+
+       01 AlphaDetailLine.
+        02 FILLER PIC X VALUE SPACES.
+        02 PrnAlphaMemberName PIC X(20).
+        02 FILLER PIC X VALUE SPACES.
+        02 PrnAlphaMemberId PIC X(5).
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 PrnAlphaMemberType PIC X.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 PrnAlphaGender PIC X.
+        02 FILLER PIC X(3) VALUE SPACES.
+        02 PrnAlphaStatus PIC X.
+
+       01 AlphaTotalLine.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(14) VALUE "Total members ".
+        02 PrnAlphaTotalCount PIC ZZZ9.
+
+       01 AlphaMemberCount PIC 9(5) VALUE ZEROES.
+       01 ExceptionDetailLine.
+        02 FILLER PIC X(11) VALUE "Bad member ".
+        02 PrnExMemberId PIC X(5).
+        02 FILLER PIC X(2) VALUE ": ".
+        02 PrnExReason PIC X(42).
+
+       01 ValidMemberType PIC X VALUE "N".
+        88 MemberTypeIsValid VALUE "Y".
+       01 ValidGender PIC X VALUE "N".
+        88 GenderIsValid VALUE "Y".
+
+       01 ExceptionCount PIC 9(5) VALUE ZEROES.
+
        01 PageHeader.
         02 FILLER PIC X(44) VALUE
           "Rolling Greens Golf Club - Membership Report".
@@ -34,8 +159,8 @@
         02 FILLER PIC X(7) VALUE "Page: ".
         02 PrnPageNumber PIC Z9.
 
-       01 ColumnHeader PIC X(41) VALUE
-          "MemberID  Member Name         Type Gender".
+       01 ColumnHeader PIC X(44) VALUE
+          "MemberID  Member Name         Type Gender St".
 
        01 MemberDetailLine.
         02 FILLER PIC X VALUE SPACES.
@@ -46,6 +171,8 @@
         02 PrnMemberType PIC X.
         02 FILLER PIC X(4) VALUE SPACES.
         02 PrnGender PIC X.
+        02 FILLER PIC XX VALUE SPACES.
+        02 PrnStatus PIC X.
 
        01 ReportFooter PIC X(38) VALUE
           "**** End of Membership Report ****".
@@ -55,19 +182,150 @@
 
        01 PageCount PIC 99 VALUE ZEROES.
 
+       01 PrevMemberType PIC 9 VALUE ZEROES.
+
+       01 SubtotalLine.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(19) VALUE "Subtotal for type ".
+        02 PrnSubtotalType PIC 9.
+        02 FILLER PIC X(4) VALUE " -- ".
+        02 PrnSubtotalCount PIC ZZZ9.
+        02 FILLER PIC X(9) VALUE " members".
+
+       01 GrandTotalHeader PIC X(27) VALUE
+          "Grand Total by Member Type".
+
+       01 GrandTotalLine.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(9) VALUE "Type ".
+        02 PrnGrandType PIC 9.
+        02 FILLER PIC X(4) VALUE " -- ".
+        02 PrnGrandCount PIC ZZZ9.
+        02 FILLER PIC X(9) VALUE " members".
+
+       01 GrandTotalAllLine.
+        02 FILLER PIC X(4) VALUE SPACES.
+        02 FILLER PIC X(14) VALUE "Total members ".
+        02 PrnGrandAllCount PIC ZZZ9.
+
+       01 MemberTypeTotals.
+        02 MemberTypeTotal OCCURS 9 TIMES PIC 9(5) VALUE ZEROES.
+
+       01 CurrentTypeCount PIC 9(5) VALUE ZEROES.
+       01 GrandTotalCount PIC 9(5) VALUE ZEROES.
+       01 TypeIndex PIC 99 VALUE ZEROES.
+
        PROCEDURE DIVISION.
        PrintMembershipReport.
+           ACCEPT WS-Args-Count FROM ARGUMENT-NUMBER
+           IF WS-Args-Count > 0
+               ACCEPT WS-Report-Mode FROM ARGUMENT-VALUE
+           END-IF
+
+           EVALUATE WS-Report-Mode
+               WHEN "ALPHA" PERFORM PrintAlphabeticalRoster
+               WHEN "CSV" PERFORM ExportMembershipCsv
+               WHEN "LABELS" PERFORM PrintMailingLabels
+               WHEN "EXPIRING" PERFORM PrintExpiringSoonReport
+               WHEN OTHER PERFORM PrintStandardRoster
+           END-EVALUATE
+
+           STOP RUN.
+
+       PrintStandardRoster.
+           PERFORM ReadCheckpoint
+
            OPEN INPUT MemberFile
-           OPEN OUTPUT MembershipReport
-           PERFORM PrintPageHeader
-           READ MemberFile
-            AT END SET EndOfMemberFile TO TRUE
-           END-READ
+
+           IF IsResuming
+               OPEN EXTEND MembershipReport
+               IF RptFileMissing
+                   OPEN OUTPUT MembershipReport
+               END-IF
+
+               OPEN EXTEND ExceptionFile
+               IF ExcFileMissing
+                   OPEN OUTPUT ExceptionFile
+               END-IF
+           ELSE
+               OPEN OUTPUT MembershipReport
+               OPEN OUTPUT ExceptionFile
+               PERFORM PrintPageHeader
+           END-IF
+
+           IF IsResuming
+               MOVE WS-Resume-Key TO MemberId
+               START MemberFile KEY IS > MemberId
+                 INVALID KEY SET EndOfMemberFile TO TRUE
+               END-START
+               IF NOT EndOfMemberFile
+                   READ MemberFile
+                    AT END SET EndOfMemberFile TO TRUE
+                   END-READ
+               END-IF
+           ELSE
+               READ MemberFile
+                AT END SET EndOfMemberFile TO TRUE
+               END-READ
+           END-IF
+
+           IF IsResuming
+               MOVE WS-Resume-Prev-Type TO PrevMemberType
+           ELSE
+               IF NOT EndOfMemberFile
+                   MOVE MemberType TO PrevMemberType
+               END-IF
+           END-IF
 
            PERFORM PrintReportBody UNTIL EndOfMemberFile
+
+           PERFORM PrintTypeSubtotal
+           PERFORM PrintGrandTotals
+
            WRITE PrintLine FROM ReportFooter AFTER ADVANCING 5 LINES
-           CLOSE MemberFile, MembershipReport
-           STOP RUN.
+           CLOSE MemberFile, MembershipReport, ExceptionFile
+
+           PERFORM ClearCheckpoint.
+
+       ReadCheckpoint.
+           MOVE "N" TO WS-Resuming
+           OPEN INPUT CheckpointFile
+           IF CkptFileOk
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CkptMemberId TO WS-Resume-Key
+                       MOVE CkptCurrentTypeCount TO CurrentTypeCount
+                       MOVE CkptGrandTotalCount TO GrandTotalCount
+                       MOVE CkptExceptionCount TO ExceptionCount
+                       MOVE CkptPrevMemberType TO WS-Resume-Prev-Type
+                       PERFORM VARYING TypeIndex FROM 1 BY 1
+                           UNTIL TypeIndex > 9
+                           MOVE CkptMemberTypeTotal(TypeIndex)
+                             TO MemberTypeTotal(TypeIndex)
+                       END-PERFORM
+                       MOVE "Y" TO WS-Resuming
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           MOVE MemberId TO CkptMemberId
+           MOVE CurrentTypeCount TO CkptCurrentTypeCount
+           MOVE GrandTotalCount TO CkptGrandTotalCount
+           MOVE ExceptionCount TO CkptExceptionCount
+           MOVE PrevMemberType TO CkptPrevMemberType
+           PERFORM VARYING TypeIndex FROM 1 BY 1 UNTIL TypeIndex > 9
+               MOVE MemberTypeTotal(TypeIndex)
+                 TO CkptMemberTypeTotal(TypeIndex)
+           END-PERFORM
+           WRITE CheckpointRec
+           CLOSE CheckpointFile.
+
+       ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile.
 
        PrintPageHeader.
            WRITE PrintLine FROM PageHeader AFTER ADVANCING PAGE
@@ -76,18 +334,239 @@
            ADD 1 TO PageCount.
 
        PrintReportBody.
+           IF MemberType NOT = PrevMemberType
+               PERFORM PrintTypeSubtotal
+               MOVE MemberType TO PrevMemberType
+           END-IF.
+
            IF NewPageRequired
                MOVE PageCount TO PrnPageNumber
                WRITE PrintLine FROM PageFooter AFTER ADVANCING 5 LINES
                PERFORM PrintPageHeader
            END-IF.
-          
-           MOVE MemberId TO PrnMemberId           
-           MOVE MemberName TO PrnMemberName
-           MOVE MemberType TO PrnMemberType
-           MOVE Gender TO PrnGender
-
-           WRITE PrintLine FROM MemberDetailLine AFTER ADVANCING 1 LINE
-           ADD 1 TO LineCount
+
+           PERFORM ValidateMemberRec
+
+           IF MemberTypeIsValid AND GenderIsValid
+               MOVE MemberId TO PrnMemberId
+               MOVE MemberName TO PrnMemberName
+               MOVE MemberType TO PrnMemberType
+               MOVE Gender TO PrnGender
+               MOVE MemberStatus TO PrnStatus
+
+               WRITE PrintLine FROM MemberDetailLine
+                 AFTER ADVANCING 1 LINE
+               ADD 1 TO LineCount
+
+               ADD 1 TO CurrentTypeCount
+               IF PrevMemberType > 0
+                   ADD 1 TO MemberTypeTotal(PrevMemberType)
+               END-IF
+               ADD 1 TO GrandTotalCount
+           END-IF
+
+           ADD 1 TO WS-Records-Since-Checkpoint
+           IF WS-Records-Since-Checkpoint >= WS-Checkpoint-Interval
+               PERFORM WriteCheckpoint
+               MOVE ZEROES TO WS-Records-Since-Checkpoint
+           END-IF
+
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE.
+
+       ValidateMemberRec.
+           MOVE "N" TO ValidMemberType
+           IF MemberType >= 1 AND MemberType <= 3
+               MOVE "Y" TO ValidMemberType
+           END-IF
+
+           MOVE "N" TO ValidGender
+           IF Gender = "M" OR Gender = "F"
+               MOVE "Y" TO ValidGender
+           END-IF
+
+           IF NOT MemberTypeIsValid
+               MOVE MemberId TO PrnExMemberId
+               MOVE "unrecognized MemberType" TO PrnExReason
+               WRITE ExceptionLine FROM ExceptionDetailLine
+               ADD 1 TO ExceptionCount
+           END-IF
+
+           IF NOT GenderIsValid
+               MOVE MemberId TO PrnExMemberId
+               MOVE "invalid Gender" TO PrnExReason
+               WRITE ExceptionLine FROM ExceptionDetailLine
+               ADD 1 TO ExceptionCount
+           END-IF.
+
+       PrintMailingLabels.
+           OPEN INPUT MemberFile
+           OPEN OUTPUT LabelFile
+
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE
+           END-READ
+
+           PERFORM WriteMailingLabel UNTIL EndOfMemberFile
+
+           CLOSE MemberFile, LabelFile.
+
+       WriteMailingLabel.
+           IF MemberActive
+               MOVE MemberName TO LabelNameLine
+               WRITE LabelLine FROM LabelNameLine
+               WRITE LabelLine FROM LabelBlankLine
+               WRITE LabelLine FROM LabelBlankLine
+               WRITE LabelLine FROM LabelBlankLine
+           END-IF
+
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE.
+
+       PrintExpiringSoonReport.
+           OPEN INPUT MemberFile
+           OPEN OUTPUT ExpiringReport
+
+           ACCEPT WS-Today FROM DATE YYYYMMDD
+           COMPUTE WS-Today-Integer = FUNCTION INTEGER-OF-DATE(WS-Today)
+
+           WRITE ExpiringPrintLine FROM ExpiringHeading
+             AFTER ADVANCING PAGE
+
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE
+           END-READ
+
+           PERFORM CheckExpiringMember UNTIL EndOfMemberFile
+
+           CLOSE MemberFile, ExpiringReport.
+
+       CheckExpiringMember.
+           IF MemberExpireDate NOT = ZEROES
+               COMPUTE WS-Expire-Integer =
+                 FUNCTION INTEGER-OF-DATE(MemberExpireDate)
+               COMPUTE WS-Days-Until-Expire =
+                 WS-Expire-Integer - WS-Today-Integer
+
+               IF WS-Days-Until-Expire >= 0 AND
+                    WS-Days-Until-Expire <= 30
+                   MOVE MemberId TO PrnExpMemberId
+                   MOVE MemberName TO PrnExpMemberName
+                   MOVE MemberExpireDate TO PrnExpDate
+                   MOVE WS-Days-Until-Expire TO PrnExpDaysLeft
+                   WRITE ExpiringPrintLine FROM ExpiringDetailLine
+                     AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF
+
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE.
+
+       PrintTypeSubtotal.
+           IF CurrentTypeCount > 0
+               MOVE PrevMemberType TO PrnSubtotalType
+               MOVE CurrentTypeCount TO PrnSubtotalCount
+               WRITE PrintLine FROM SubtotalLine AFTER ADVANCING 2 LINES
+               ADD 1 TO LineCount
+               MOVE ZEROES TO CurrentTypeCount
+           END-IF.
+
+       PrintGrandTotals.
+           WRITE PrintLine FROM GrandTotalHeader AFTER ADVANCING 3 LINES
+           PERFORM VARYING TypeIndex FROM 1 BY 1 UNTIL TypeIndex > 9
+               IF MemberTypeTotal(TypeIndex) > 0
+                   MOVE TypeIndex TO PrnGrandType
+                   MOVE MemberTypeTotal(TypeIndex) TO PrnGrandCount
+                   WRITE PrintLine FROM GrandTotalLine
+                     AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM
+           MOVE GrandTotalCount TO PrnGrandAllCount
+           WRITE PrintLine FROM GrandTotalAllLine
+             AFTER ADVANCING 2 LINES.
+
+       PrintAlphabeticalRoster.
+           OPEN OUTPUT MembershipReport
+           WRITE PrintLine FROM PageHeader AFTER ADVANCING PAGE
+           WRITE PrintLine FROM AlphaColumnHeader AFTER ADVANCING 2 LINES
+
+           SORT MemberSortFile ON ASCENDING KEY SortMemberName
+             INPUT PROCEDURE IS LoadAlphaSortFile
+             OUTPUT PROCEDURE IS WriteAlphaReportBody
+
+           MOVE AlphaMemberCount TO PrnAlphaTotalCount
+           WRITE PrintLine FROM AlphaTotalLine AFTER ADVANCING 2 LINES
+           WRITE PrintLine FROM ReportFooter AFTER ADVANCING 5 LINES
+           CLOSE MembershipReport.
+
+       LoadAlphaSortFile.
+           OPEN INPUT MemberFile
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE
+           END-READ
+
+           PERFORM ReleaseSortedMember UNTIL EndOfMemberFile
+
+           CLOSE MemberFile.
+
+       ReleaseSortedMember.
+           MOVE MemberId TO SortMemberId
+           MOVE MemberName TO SortMemberName
+           MOVE MemberType TO SortMemberType
+           MOVE Gender TO SortGender
+           MOVE MemberStatus TO SortMemberStatus
+           RELEASE SortRec
+
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE.
+
+       WriteAlphaReportBody.
+           RETURN MemberSortFile
+            AT END SET EndOfMemberFile TO TRUE
+           END-RETURN
+
+           PERFORM WriteAlphaDetailLine UNTIL EndOfMemberFile.
+
+       WriteAlphaDetailLine.
+           MOVE SortMemberId TO PrnAlphaMemberId
+           MOVE SortMemberName TO PrnAlphaMemberName
+           MOVE SortMemberType TO PrnAlphaMemberType
+           MOVE SortGender TO PrnAlphaGender
+           MOVE SortMemberStatus TO PrnAlphaStatus
+           WRITE PrintLine FROM AlphaDetailLine AFTER ADVANCING 1 LINE
+           ADD 1 TO AlphaMemberCount
+
+           RETURN MemberSortFile
+            AT END SET EndOfMemberFile TO TRUE
+           END-RETURN.
+
+       ExportMembershipCsv.
+           OPEN INPUT MemberFile
+           OPEN OUTPUT CsvFile
+
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE
+           END-READ
+
+           PERFORM WriteCsvDetailLine UNTIL EndOfMemberFile
+
+           CLOSE MemberFile, CsvFile.
+
+       WriteCsvDetailLine.
+           MOVE MemberType TO CsvMemberType
+           STRING FUNCTION TRIM(MemberId) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(MemberName) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CsvMemberType DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Gender DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               MemberStatus DELIMITED BY SIZE
+             INTO CsvDetailLine
+           END-STRING
+
+           WRITE CsvLine FROM CsvDetailLine
+
            READ MemberFile
             AT END SET EndOfMemberFile TO TRUE.
