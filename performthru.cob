@@ -2,30 +2,107 @@
        PROGRAM-ID. PerformThru.
        AUTHOR. Joey Gibson.
       * Demonstrates safe usage of `perform` ... `thru`
+      * 2026-08-09 JG  SumEarnings now reads data/timesheet.dat and
+      *                totals real earnings, with ShouldSkip driven
+      *                by each employee's status instead of a
+      *                hardcoded demo flag. The GO TO SumEarningsExit
+      *                short-circuit is replaced by the shared
+      *                ERRXSTAT status/message pattern, and every
+      *                skip/include decision is written to an audit
+      *                file with its reason.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TimesheetFile ASSIGN TO "data/timesheet.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AuditFile ASSIGN TO
+             "output/performthru-audit.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TimesheetFile.
+       01  TimesheetRecord.
+           05  TR-Employee-Id      PIC X(6).
+           05  TR-Employee-Status  PIC X.
+               88  TR-Terminated   VALUE "T".
+               88  TR-Active       VALUE "A".
+           05  TR-Earnings-Amount  PIC 9(6)V99.
+
+       FD  AuditFile.
+       01  AuditLine PIC X(80).
+
        WORKING-STORAGE SECTION.
+           COPY ERRXSTAT.
+
        01  ShouldSkip PIC 9 VALUE 0.
+       01  WS-Timesheet-EOF PIC X VALUE "N".
+           88  WS-Timesheet-Done VALUE "Y".
+       01  WS-Total-Earnings PIC 9(8)V99 VALUE ZEROES.
+       01  WS-Formatted-Total PIC ZZZ,ZZ9.99.
+
+       01  WS-Audit-Detail.
+           05  WS-AD-Employee-Id PIC X(6).
+           05  FILLER            PIC X(3) VALUE " - ".
+           05  WS-AD-Decision    PIC X(8).
+           05  FILLER            PIC X(3) VALUE " - ".
+           05  WS-AD-Reason      PIC X(60).
 
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY 'First run'
-           PERFORM SumEarnings THRU SumEarningsExit
-           DISPLAY 'Second run'
-           MOVE 1 to ShouldSkip
+           OPEN INPUT TimesheetFile
+           OPEN OUTPUT AuditFile
+
+           READ TimesheetFile
+               AT END SET WS-Timesheet-Done TO TRUE
+           END-READ
+
            PERFORM SumEarnings THRU SumEarningsExit
+             UNTIL WS-Timesheet-Done
+
+           CLOSE TimesheetFile
+           CLOSE AuditFile
+
+           MOVE WS-Total-Earnings TO WS-Formatted-Total
+           DISPLAY "Total earnings: " WS-Formatted-Total
            STOP RUN.
 
        SumEarnings.
-           DISPLAY "SumEarnings"
-           IF ShouldSkip = 1
-               DISPLAY "Skipping"
-               GO TO SumEarningsExit
+           DISPLAY "SumEarnings: " TR-Employee-Id
+
+           MOVE 0 TO ShouldSkip
+           IF TR-Terminated
+               MOVE 1 TO ShouldSkip
            END-IF
 
-           DISPLAY "Not skipping".
+           IF ShouldSkip = 1
+               SET WS-Status-Skipped TO TRUE
+               MOVE "terminated employee" TO WS-Exit-Message
+               DISPLAY "Skipping"
+           ELSE
+               SET WS-Status-Ok TO TRUE
+               MOVE "included in total" TO WS-Exit-Message
+               ADD TR-Earnings-Amount TO WS-Total-Earnings
+               DISPLAY "Not skipping"
+           END-IF.
 
        SumEarningsExit.
            DISPLAY "SumEarningsExit"
+
+           MOVE TR-Employee-Id TO WS-AD-Employee-Id
+           IF WS-Status-Skipped
+               MOVE "SKIPPED" TO WS-AD-Decision
+           ELSE
+               MOVE "INCLUDED" TO WS-AD-Decision
+           END-IF
+           MOVE WS-Exit-Message TO WS-AD-Reason
+           MOVE WS-Audit-Detail TO AuditLine
+           WRITE AuditLine
+
+           READ TimesheetFile
+               AT END SET WS-Timesheet-Done TO TRUE
+           END-READ
+
            EXIT.
-           
\ No newline at end of file
