@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MemberMaint.
+      * Front-desk maintenance for MemberFile: add a new member,
+      * change an existing member's name/type/gender, or mark a
+      * member inactive. Replaces hand-editing data/members.dat.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MemberFile ASSIGN TO 'data/members.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS MemberId
+             FILE STATUS IS MemberFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MemberFile.
+           COPY MEMBREC.
+
+       WORKING-STORAGE SECTION.
+           COPY REGXVAL.
+
+       01 MemberFileStatus PIC XX VALUE ZEROES.
+        88 MemberFileOk VALUE "00".
+        88 MemberNotFound VALUE "23".
+        88 MemberDuplicateKey VALUE "22".
+
+       01 MenuChoice PIC X VALUE SPACES.
+        88 WantsAdd VALUE "A" "a".
+        88 WantsChange VALUE "C" "c".
+        88 WantsInactivate VALUE "I" "i".
+        88 WantsQuit VALUE "Q" "q".
+
+       01 WorkMemberName PIC X(20) VALUE SPACES.
+       01 WorkMemberType PIC X VALUE SPACES.
+       01 WorkGender PIC X VALUE SPACES.
+       01 WorkExpireDate PIC X(8) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MaintainMembers.
+           OPEN I-O MemberFile
+           PERFORM UNTIL WantsQuit
+               PERFORM DisplayMenu
+               ACCEPT MenuChoice
+               EVALUATE TRUE
+                   WHEN WantsAdd PERFORM AddMember
+                   WHEN WantsChange PERFORM ChangeMember
+                   WHEN WantsInactivate PERFORM InactivateMember
+                   WHEN WantsQuit CONTINUE
+                   WHEN OTHER DISPLAY "Please choose A, C, I or Q."
+               END-EVALUATE
+           END-PERFORM
+           CLOSE MemberFile
+           STOP RUN.
+
+       DisplayMenu.
+           DISPLAY " "
+           DISPLAY "(A)dd, (C)hange, (I)nactivate, (Q)uit: "
+             WITH NO ADVANCING.
+
+       AddMember.
+           DISPLAY "Member Id (5 chars): " WITH NO ADVANCING
+           ACCEPT MemberId
+
+           MOVE "^[A-Za-z0-9]{5}$" TO RegexPattern
+           MOVE MemberId TO RegexSubject
+           PERFORM ValidateFieldFormat
+
+           IF NOT RegexFieldIsValid
+               DISPLAY "Invalid Member Id -- must be 5 "
+                 "letters/digits."
+           ELSE
+               READ MemberFile
+                   KEY IS MemberId
+                   INVALID KEY CONTINUE
+               END-READ
+
+               IF MemberFileOk
+                   DISPLAY "Member " MemberId " already exists."
+               ELSE
+                   DISPLAY "Member Name: " WITH NO ADVANCING
+                   ACCEPT MemberName
+                   DISPLAY "Member Type (1-3): " WITH NO ADVANCING
+                   ACCEPT MemberType
+                   PERFORM UNTIL MemberType >= 1 AND MemberType <= 3
+                       DISPLAY "Invalid Member Type -- enter 1-3: "
+                         WITH NO ADVANCING
+                       ACCEPT MemberType
+                   END-PERFORM
+                   DISPLAY "Gender (M/F): " WITH NO ADVANCING
+                   ACCEPT Gender
+                   DISPLAY "Membership Expiration Date (YYYYMMDD): "
+                     WITH NO ADVANCING
+                   ACCEPT MemberExpireDate
+                   SET MemberActive TO TRUE
+                   WRITE MemberRec
+                       INVALID KEY
+                           DISPLAY "Unable to add member " MemberId
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       ChangeMember.
+           DISPLAY "Member Id to change: " WITH NO ADVANCING
+           ACCEPT MemberId
+           READ MemberFile
+               KEY IS MemberId
+               INVALID KEY
+                   DISPLAY "Member " MemberId " not found."
+           END-READ
+
+           IF MemberFileOk
+               DISPLAY "Member Name [" MemberName "]: "
+                 WITH NO ADVANCING
+               ACCEPT WorkMemberName
+               IF WorkMemberName NOT = SPACES
+                   MOVE WorkMemberName TO MemberName
+               END-IF
+
+               DISPLAY "Member Type [" MemberType "] (1-3): "
+                 WITH NO ADVANCING
+               ACCEPT WorkMemberType
+               PERFORM UNTIL WorkMemberType = SPACE
+                   OR (WorkMemberType >= "1" AND WorkMemberType <= "3")
+                   DISPLAY "Invalid Member Type -- enter 1-3 "
+                     "or blank to keep current: " WITH NO ADVANCING
+                   ACCEPT WorkMemberType
+               END-PERFORM
+               IF WorkMemberType NOT = SPACE
+                   MOVE WorkMemberType TO MemberType
+               END-IF
+
+               DISPLAY "Gender [" Gender "]: " WITH NO ADVANCING
+               ACCEPT WorkGender
+               IF WorkGender NOT = SPACE
+                   MOVE WorkGender TO Gender
+               END-IF
+
+               DISPLAY "Expiration Date [" MemberExpireDate "] "
+                 "(YYYYMMDD, spaces to keep): " WITH NO ADVANCING
+               ACCEPT WorkExpireDate
+               IF WorkExpireDate NOT = SPACES
+                   MOVE WorkExpireDate TO MemberExpireDate
+               END-IF
+
+               REWRITE MemberRec
+                   INVALID KEY
+                       DISPLAY "Unable to update member " MemberId
+               END-REWRITE
+           END-IF.
+
+       InactivateMember.
+           DISPLAY "Member Id to inactivate: " WITH NO ADVANCING
+           ACCEPT MemberId
+           READ MemberFile
+               KEY IS MemberId
+               INVALID KEY
+                   DISPLAY "Member " MemberId " not found."
+           END-READ
+
+           IF MemberFileOk
+               SET MemberInactive TO TRUE
+               REWRITE MemberRec
+                   INVALID KEY
+                       DISPLAY "Unable to inactivate member " MemberId
+               END-REWRITE
+               DISPLAY "Member " MemberId " marked inactive."
+           END-IF.
+
+           COPY REGXPRC.
