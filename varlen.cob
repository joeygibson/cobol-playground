@@ -23,23 +23,93 @@
        WORKING-STORAGE SECTION.
        01  NameLength PIC 9(2).
        01  NameOfFile PIC X(20).
+       01  WS-Mode PIC X VALUE SPACES.
+           88 WS-Entry-Mode VALUE "E" "e".
+       01  WS-New-Name PIC X(40) VALUE SPACES.
+       01  WS-Computed-Length PIC 9(2).
+       01  WS-Min-Length PIC 9(2) VALUE 99.
+       01  WS-Max-Length PIC 9(2) VALUE ZEROES.
+       01  WS-Total-Length PIC 9(6) VALUE ZEROES.
+       01  WS-Name-Count PIC 9(4) VALUE ZEROES.
+       01  WS-Average-Length PIC 99V99 VALUE ZEROES.
+       01  WS-Invalid-Length-Count PIC 9(4) VALUE ZEROES.
 
        PROCEDURE DIVISION.
        Begin.
+           DISPLAY 'Enter mode -- (D)isplay names or (E)nter names :- '
+             WITH NO ADVANCING.
+           ACCEPT WS-Mode.
+
            DISPLAY 'Enter the name of the file :- '
              WITH NO ADVANCING.
            ACCEPT NameOfFile.
+
+           EVALUATE TRUE
+             WHEN WS-Entry-Mode PERFORM EnterNames
+             WHEN OTHER PERFORM DisplayNames
+           END-EVALUATE.
+
+           STOP RUN.
+
+       EnterNames.
+           OPEN OUTPUT LongNameFile.
+
+           DISPLAY 'Enter a name, blank line to stop :- '
+             WITH NO ADVANCING.
+           ACCEPT WS-New-Name.
+
+           PERFORM UNTIL WS-New-Name = SPACES
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-New-Name))
+               TO WS-Computed-Length
+             MOVE WS-Computed-Length TO NameLength
+             MOVE WS-New-Name TO LongNameRec
+             WRITE LongNameRec
+
+             DISPLAY 'Enter a name, blank line to stop :- '
+               WITH NO ADVANCING
+             ACCEPT WS-New-Name
+           END-PERFORM.
+
+           CLOSE LongNameFile.
+
+       DisplayNames.
            OPEN INPUT LongNameFile.
            READ LongNameFile
              AT END SET EndOfNames TO TRUE
            END-READ.
 
            PERFORM UNTIL EndOfNames
-             DISPLAY '***' LongNameRec(1:NameLength) '***'
+             IF NameLength < 1 OR NameLength > 40
+               DISPLAY '*** invalid NameLength ' NameLength
+                 ' - record skipped ***'
+               ADD 1 TO WS-Invalid-Length-Count
+             ELSE
+               DISPLAY '***' LongNameRec(1:NameLength) '***'
+               ADD 1 TO WS-Name-Count
+               ADD NameLength TO WS-Total-Length
+               IF NameLength < WS-Min-Length
+                 MOVE NameLength TO WS-Min-Length
+               END-IF
+               IF NameLength > WS-Max-Length
+                 MOVE NameLength TO WS-Max-Length
+               END-IF
+             END-IF
              READ LongNameFile
                AT END SET EndOfNames TO TRUE
              END-READ
            END-PERFORM.
 
            CLOSE LongNameFile.
-           STOP RUN.
+
+           IF WS-Name-Count > 0
+             COMPUTE WS-Average-Length =
+               WS-Total-Length / WS-Name-Count
+             DISPLAY 'Shortest name length: ' WS-Min-Length
+             DISPLAY 'Longest name length: ' WS-Max-Length
+             DISPLAY 'Average name length: ' WS-Average-Length
+           END-IF.
+
+           IF WS-Invalid-Length-Count > 0
+             DISPLAY WS-Invalid-Length-Count
+               ' record(s) had an out-of-range NameLength'
+           END-IF.
