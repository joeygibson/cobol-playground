@@ -8,7 +8,40 @@
       *    CURRENCY SIGN IS '€'
       *    CURRENCY SIGN IS '¥'.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AmountFile ASSIGN TO "data/amounts.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SignTestReport ASSIGN TO
+             "output/editing-sign-test.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PayslipFile ASSIGN TO "data/payslip.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PayslipReport ASSIGN TO
+             "output/payslip-report.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AmountFile.
+       01  AmountRecord.
+           05  AR-Amount    PIC S9(8)V99 SIGN LEADING SEPARATE.
+
+       FD  SignTestReport.
+       01  SignTestLine     PIC X(80).
+
+       FD  PayslipFile.
+       01  PayslipRecord.
+           05  PR-Employee-Id  PIC X(6).
+           05  PR-Gross-Pay    PIC S9(6)V99 SIGN LEADING SEPARATE.
+           05  PR-Net-Pay      PIC S9(6)V99 SIGN LEADING SEPARATE.
+
+       FD  PayslipReport.
+       01  PayslipLine      PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  NumericValue PIC 9(8)V99 VALUE  00014584.95.
        01  Edit1        PIC 99,999,999.99.
@@ -23,8 +56,41 @@
        01  Edit10       PIC 99,999,999.99CR.
        01  SAPay        PIC $$$,$$$,$$9.99.
 
+       01  WS-Args-Count      PIC 9(4) COMP VALUE ZEROES.
+       01  WS-Arg             PIC X(100) VALUE SPACES.
+       01  WS-Currency-Symbol PIC X VALUE "$".
+
+       01  WS-Signed-Value    PIC S9(8)V99 VALUE ZEROES.
+       01  WS-Amount-EOF      PIC X VALUE "N".
+           88  WS-Amount-Done VALUE "Y".
+
+       01  WS-Sign-Test-Detail.
+           05  WS-STD-Label   PIC X(9).
+           05  WS-STD-Value   PIC X(20).
+
+       01  WS-Payslip-EOF     PIC X VALUE "N".
+           88  WS-Payslip-Done VALUE "Y".
+       01  WS-Payslip-Gross-Edit PIC $$$,$$9.99.
+       01  WS-Payslip-Net-Edit   PIC $$$,$$9.99CR.
+
+       01  WS-Payslip-Detail.
+           05  FILLER              PIC X(11) VALUE "Employee: ".
+           05  WS-PD-Employee-Id   PIC X(6).
+           05  FILLER              PIC X(9) VALUE "  Gross: ".
+           05  WS-PD-Gross         PIC X(12).
+           05  FILLER              PIC X(7) VALUE "  Net: ".
+           05  WS-PD-Net           PIC X(12).
+
        PROCEDURE DIVISION.
        Begin.
+           ACCEPT WS-Args-Count FROM ARGUMENT-NUMBER
+           PERFORM WS-Args-Count TIMES
+               ACCEPT WS-Arg FROM ARGUMENT-VALUE
+               IF WS-Arg(1:3) = "-c="
+                   MOVE WS-Arg(4:1) TO WS-Currency-Symbol
+               END-IF
+           END-PERFORM
+
            DISPLAY "Value: " NumericValue
 
            MOVE NumericValue TO Edit1
@@ -34,15 +100,18 @@
            DISPLAY "Edit2: " Edit2
 
            MOVE NumericValue TO Edit3
+           INSPECT Edit3 REPLACING ALL "$" BY WS-Currency-Symbol
            DISPLAY "Edit3: " Edit3
 
            MOVE NumericValue TO Edit4
            DISPLAY "Edit4: " Edit4
 
            MOVE NumericValue TO Edit5
+           INSPECT Edit5 REPLACING ALL "$" BY WS-Currency-Symbol
            DISPLAY "Edit5: " Edit5
 
            MOVE NumericValue TO Edit6
+           INSPECT Edit6 REPLACING ALL "$" BY WS-Currency-Symbol
            DISPLAY "Edit6: " Edit6
 
            MOVE NumericValue TO Edit7
@@ -58,7 +127,109 @@
            DISPLAY "Edit10: " Edit10
 
            MOVE NumericValue TO SAPay
-           INSPECT SAPay REPLACING ALL '$' BY 'R'
+           INSPECT SAPay REPLACING ALL '$' BY WS-Currency-Symbol
            DISPLAY "SAPay: " SAPay
 
+           PERFORM Run-Sign-Test-Report
+
+           PERFORM Run-Payslip-Report
+
            STOP RUN.
+
+      *----------------------------------------------------------
+      * Exercises Edit1 thru Edit10 and SAPay against a file of
+      * signed amounts, so CR/DB and sign handling can be checked
+      * before these patterns are trusted on a real payslip run.
+      *----------------------------------------------------------
+       Run-Sign-Test-Report.
+           OPEN INPUT AmountFile
+           OPEN OUTPUT SignTestReport
+
+           READ AmountFile
+               AT END SET WS-Amount-Done TO TRUE
+           END-READ
+
+           PERFORM Format-And-Write-Amount UNTIL WS-Amount-Done
+
+           CLOSE AmountFile
+           CLOSE SignTestReport.
+
+       Format-And-Write-Amount.
+           MOVE AR-Amount TO WS-Signed-Value
+
+           MOVE "Value:   " TO WS-STD-Label
+           MOVE AmountRecord TO WS-STD-Value
+           MOVE WS-Sign-Test-Detail TO SignTestLine
+           WRITE SignTestLine
+
+           MOVE WS-Signed-Value TO Edit1
+           MOVE "Edit1:   " TO WS-STD-Label
+           MOVE Edit1 TO WS-STD-Value
+           MOVE WS-Sign-Test-Detail TO SignTestLine
+           WRITE SignTestLine
+
+           MOVE WS-Signed-Value TO Edit4
+           MOVE "Edit4:   " TO WS-STD-Label
+           MOVE Edit4 TO WS-STD-Value
+           MOVE WS-Sign-Test-Detail TO SignTestLine
+           WRITE SignTestLine
+
+           MOVE WS-Signed-Value TO Edit10
+           MOVE "Edit10:  " TO WS-STD-Label
+           MOVE Edit10 TO WS-STD-Value
+           MOVE WS-Sign-Test-Detail TO SignTestLine
+           WRITE SignTestLine
+
+           MOVE WS-Signed-Value TO SAPay
+           INSPECT SAPay REPLACING ALL "$" BY WS-Currency-Symbol
+           MOVE "SAPay:   " TO WS-STD-Label
+           MOVE SAPay TO WS-STD-Value
+           MOVE WS-Sign-Test-Detail TO SignTestLine
+           WRITE SignTestLine
+
+           MOVE "----------------------------------------"
+             TO SignTestLine
+           WRITE SignTestLine
+
+           READ AmountFile
+               AT END SET WS-Amount-Done TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------
+      * Formats a payslip line for each employee/gross/net triple
+      * read from PayslipFile, using the same edit patterns proven
+      * out above -- this is the report-writer that a real payslip
+      * run would drive one employee at a time.
+      *----------------------------------------------------------
+       Run-Payslip-Report.
+           OPEN INPUT PayslipFile
+           OPEN OUTPUT PayslipReport
+
+           READ PayslipFile
+               AT END SET WS-Payslip-Done TO TRUE
+           END-READ
+
+           PERFORM Format-Payslip-Line UNTIL WS-Payslip-Done
+
+           CLOSE PayslipFile
+           CLOSE PayslipReport.
+
+       Format-Payslip-Line.
+           MOVE PR-Gross-Pay TO WS-Payslip-Gross-Edit
+           INSPECT WS-Payslip-Gross-Edit
+             REPLACING ALL "$" BY WS-Currency-Symbol
+
+           MOVE PR-Net-Pay TO WS-Payslip-Net-Edit
+           INSPECT WS-Payslip-Net-Edit
+             REPLACING ALL "$" BY WS-Currency-Symbol
+
+           MOVE PR-Employee-Id TO WS-PD-Employee-Id
+           MOVE WS-Payslip-Gross-Edit TO WS-PD-Gross
+           MOVE WS-Payslip-Net-Edit TO WS-PD-Net
+
+           MOVE WS-Payslip-Detail TO PayslipLine
+           WRITE PayslipLine
+
+           READ PayslipFile
+               AT END SET WS-Payslip-Done TO TRUE
+           END-READ.
