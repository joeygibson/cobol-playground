@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DuesBilling.
+      * Quarterly dues-billing run: reads MemberFile and produces a
+      * dues statement per member, plus a control total of dues owed
+      * for the whole club.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MemberFile ASSIGN TO 'data/members.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS MemberId.
+
+           SELECT DuesReport ASSIGN TO 'output/dues-statements.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MemberFile.
+           COPY MEMBREC.
+
+       FD DuesReport.
+       01 DuesPrintLine PIC X(61).
+
+       WORKING-STORAGE SECTION.
+       01 DuesRateTable.
+        02 FILLER PIC 9(3)V99 VALUE 025.00.
+        02 FILLER PIC 9(3)V99 VALUE 075.00.
+        02 FILLER PIC 9(3)V99 VALUE 050.00.
+       01 DuesRateTableX REDEFINES DuesRateTable.
+        02 DuesRate OCCURS 3 TIMES PIC 9(3)V99.
+
+       01 DuesReportHeading PIC X(40) VALUE
+          "Rolling Greens Golf Club - Dues Billing".
+
+       01 StatementLine.
+        02 FILLER PIC X(9) VALUE "Member: ".
+        02 PrnDuesMemberId PIC X(5).
+        02 FILLER PIC X VALUE SPACES.
+        02 PrnDuesMemberName PIC X(20).
+        02 FILLER PIC X(8) VALUE " Dues: $".
+        02 PrnDuesAmount PIC ZZZ9.99.
+        02 PrnDuesStatusNote PIC X(11).
+
+       01 ControlTotalLine.
+        02 FILLER PIC X(24) VALUE "Total dues owed by club ".
+        02 FILLER PIC X VALUE "$".
+        02 PrnControlTotal PIC ZZ,ZZ9.99.
+
+       01 CurrentDuesAmount PIC 9(5)V99 VALUE ZEROES.
+       01 ControlTotal PIC 9(7)V99 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       RunDuesBilling.
+           OPEN INPUT MemberFile
+           OPEN OUTPUT DuesReport
+
+           WRITE DuesPrintLine FROM DuesReportHeading
+             AFTER ADVANCING PAGE
+
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE
+           END-READ
+
+           PERFORM PrintDuesStatement UNTIL EndOfMemberFile
+
+           MOVE ControlTotal TO PrnControlTotal
+           WRITE DuesPrintLine FROM ControlTotalLine
+             AFTER ADVANCING 2 LINES
+
+           CLOSE MemberFile, DuesReport
+           STOP RUN.
+
+       PrintDuesStatement.
+           IF MemberInactive
+               MOVE ZEROES TO CurrentDuesAmount
+               MOVE "  INACTIVE" TO PrnDuesStatusNote
+           ELSE
+               MOVE SPACES TO PrnDuesStatusNote
+               IF MemberType >= 1 AND MemberType <= 3
+                   MOVE DuesRate(MemberType) TO CurrentDuesAmount
+               ELSE
+                   MOVE ZEROES TO CurrentDuesAmount
+               END-IF
+           END-IF
+
+           MOVE MemberId TO PrnDuesMemberId
+           MOVE MemberName TO PrnDuesMemberName
+           MOVE CurrentDuesAmount TO PrnDuesAmount
+           WRITE DuesPrintLine FROM StatementLine AFTER ADVANCING 1 LINE
+
+           ADD CurrentDuesAmount TO ControlTotal
+
+           READ MemberFile
+            AT END SET EndOfMemberFile TO TRUE.
