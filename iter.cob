@@ -2,54 +2,107 @@
         PROGRAM-ID. HELLO-WORLD.
         author. Joey Gibson.
         DATE-WRITTEN. 2023-12-28.
-
       * An example program showing use of `perform`
+      * 2026-08-09 JG  Added entry/exit timing around the nested
+      *                call chain, and rebuilt foo/bar on the
+      *                shared ERRXSTAT status/message pattern
+      *                instead of a bare EXIT with no error path.
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
+            COPY ERRXSTAT.
+
         01  RecCount pic 9(2).
+        01  WS-Entry-Time pic 9(8).
+        01  WS-Exit-Time  pic 9(8).
+        01  WS-Demo-Value pic 9(2).
 
         PROCEDURE DIVISION.
         TopLevel.
             display 'in top level. starting run'
+
+            accept WS-Entry-Time from time
+            display 'TopLevel: entering call chain at ' WS-Entry-Time
             perform OneLevelDown
+            accept WS-Exit-Time from time
+            display 'TopLevel: call chain finished at ' WS-Exit-Time
+
             display 'back in top level'.
 
+            display 'foo/bar demo -- first pass (no error)'
+            move 3 to WS-Demo-Value
+            perform foo thru bar
+
+            display 'foo/bar demo -- second pass (triggers error)'
+            move 99 to WS-Demo-Value
             perform foo thru bar.
 
             perform 3 times
               display 'in loop'
             end-perform.
-            
+
             perform baz 3 times.
 
-            perform SayHi varying RecCount from 1 by 1 
+            perform SayHi varying RecCount from 1 by 1
               until RecCount > 5.
-            
+
             stop run.
 
         SayHi.
             display 'Hi there! This is iteration ' RECCOUNT.
 
         TwoLevelsDown.
-            display '>>>> in two levels down'
-            perform ThreeLevelsDown.
-            display '>>>> back in two levels down'.
+            accept WS-Entry-Time from time
+            display '>>>> in two levels down (entered at '
+              WS-Entry-Time ')'
+            perform ThreeLevelsDown
+            accept WS-Exit-Time from time
+            display '>>>> back in two levels down (exited at '
+              WS-Exit-Time ')'.
 
         OneLevelDown.
-            display '>> in one level down'
+            accept WS-Entry-Time from time
+            display '>> in one level down (entered at '
+              WS-Entry-Time ')'
             perform TwoLevelsDown
-            display '>> back in one level down'.
+            accept WS-Exit-Time from time
+            display '>> back in one level down (exited at '
+              WS-Exit-Time ')'.
 
         ThreeLevelsDown.
-            display '>>>>> in three levels down'.
+            accept WS-Entry-Time from time
+            display '>>>>> in three levels down (entered at '
+              WS-Entry-Time ')'
+            accept WS-Exit-Time from time
+            display '>>>>> leaving three levels down (exited at '
+              WS-Exit-Time ')'.
 
         foo.
+            set WS-Status-Ok to true
+            move spaces to WS-Exit-Message
+            if WS-Demo-Value > 10
+                set WS-Status-Error to true
+                move "WS-Demo-Value out of range (max 10)"
+                  to WS-Exit-Message
+            end-if
             display 'in foo'.
-            display 'in foo again'.
-            display 'in foo again again'.
+
+        foo-continued.
+            if WS-Status-Ok
+                display 'in foo again'
+            end-if.
+
+        foo-continued-again.
+            if WS-Status-Ok
+                display 'in foo again again'
+            end-if.
 
         bar.
+            if WS-Status-Error
+                display 'bar: ' function trim(WS-Exit-Message)
+            else
+                display 'bar: ok'
+            end-if
             exit.
 
         baz.
