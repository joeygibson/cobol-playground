@@ -7,54 +7,305 @@
        input-output section.
        file-control.
            select students-file assign to "students1.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is student-id
+               file status is students-file-status.
+
+           select course-roster assign to "output/course-roster.txt"
                organization is line sequential.
 
        data division.
        file section.
        FD students-file.
-        01 student-record.
-            88 end-of-student-file value high-values.
-            02 student-id pic 9(7).
-            02 student-name.
-               03 student-last-name pic x(8).
-               03 student-initials pic xx.
-            02 date-of-birth.
-               03 student-birth-year pic 9(4).
-               03 student-birth-month pic 99.
-               03 student-birth-day pic 99.
-            02 course-code pic x(4).
-            02 gender pic x.
+           copy STUDREC.
+
+       FD course-roster.
+        01 roster-line pic x(40).
+
+       working-storage section.
+           copy REGXVAL.
+
+       01 course-table.
+           02 course-entry occurs 50 times.
+               03 tbl-course-code pic x(4).
+               03 tbl-course-count pic 9(4) value zeroes.
+       01 course-table-count pic 99 value zeroes.
+       01 course-idx pic 99.
+       01 found-idx pic 99.
+       01 total-students-read pic 9(5) value zeroes.
+       01 withdraw-id pic 9(7) value zeroes.
+
+       01 roster-course-header.
+           02 filler pic x(8) value "Course: ".
+           02 prn-course-code pic x(4).
+           02 filler pic x(11) value " -- Count: ".
+           02 prn-course-count pic zzz9.
+
+       01 roster-detail-line.
+           02 filler pic x(2) value spaces.
+           02 prn-roster-student-id pic 9(7).
+           02 filler pic x value space.
+           02 prn-roster-student-name pic x(10).
+
+       01 term-start-date.
+           02 term-start-year pic 9(4) value 2024.
+           02 term-start-month pic 99 value 08.
+           02 term-start-day pic 99 value 15.
+
+       01 minimum-age pic 99 value 16.
+       01 computed-age pic 99.
+       01 age-eligible pic x value "Y".
+           88 is-age-eligible value "Y".
+
+       01 students-file-status pic xx value spaces.
+           88 students-file-ok value "00".
+           88 students-file-not-found value "35".
+
+       01 saved-student-record pic x(30) value spaces.
+       01 duplicate-flag pic x value "N".
+           88 is-duplicate-student value "Y".
+
+       01 valid-course-codes.
+           02 filler pic x(4) value "MATH".
+           02 filler pic x(4) value "ENGL".
+           02 filler pic x(4) value "HIST".
+           02 filler pic x(4) value "SCIE".
+       01 valid-course-code-table redefines valid-course-codes.
+           02 valid-course-code occurs 4 times pic x(4).
+
+       01 valid-entry-flag pic x value "Y".
+           88 is-valid-entry value "Y".
+       01 valid-code-idx pic 9.
+       01 course-code-found pic x value "N".
+           88 course-code-is-valid value "Y".
 
        procedure division.
        Begin.
-           open output students-file.
+           perform open-students-for-entry
 
            display 'enter student details using template below.'
            display 'enter no data to end.'
 
            perform get-student-record
            perform until student-record = SPACES
-                write student-record
+                perform check-duplicate-student
+                if is-duplicate-student
+                    display "Student id already on file -- "
+                       "record not added."
+                else
+                    perform check-entry-validity
+                    if is-valid-entry
+                        write student-record
+                    else
+                        display "Record not added."
+                    end-if
+                end-if
                 perform get-student-record
            end-perform
            close students-file
 
+           perform withdraw-students
+
            open input students-file.
-           read students-file
+           read students-file next
                at end set end-of-student-file to true
             end-read
 
-            perform until end-of-student-file
-                display student-id space student-name space
-                   course-code 
-                read students-file
-                    at end set end-of-student-file to true
-                end-read
-            end-perform
+            perform display-student until end-of-student-file
             close students-file
+
+            perform build-course-table
+            perform print-course-roster
+            perform display-enrollment-summary
+
             stop run.
 
+        open-students-for-entry.
+           open i-o students-file
+           if not students-file-ok
+               open output students-file
+               close students-file
+               open i-o students-file
+           end-if.
+
         get-student-record.
            display "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG".
            accept student-record.
-               
\ No newline at end of file
+
+        withdraw-students.
+           open i-o students-file
+
+           display "Enter student id to withdraw (0 when done): "
+              with no advancing
+           accept withdraw-id
+
+           perform withdraw-one-student until withdraw-id = 0
+
+           close students-file.
+
+        withdraw-one-student.
+           move withdraw-id to student-id
+           delete students-file
+               invalid key
+                   display "Student id " withdraw-id " not found."
+               not invalid key
+                   display "Student " withdraw-id " withdrawn."
+           end-delete
+
+           display "Enter student id to withdraw (0 when done): "
+              with no advancing
+           accept withdraw-id.
+
+        check-duplicate-student.
+           move student-record to saved-student-record
+           read students-file
+               invalid key move "N" to duplicate-flag
+               not invalid key move "Y" to duplicate-flag
+           end-read
+           move saved-student-record to student-record.
+
+        check-entry-validity.
+           move "Y" to valid-entry-flag
+
+           if gender not = "M" and gender not = "F"
+               move "N" to valid-entry-flag
+               display "Invalid gender -- must be M or F."
+           end-if
+
+           move "N" to course-code-found
+           perform varying valid-code-idx from 1 by 1
+               until valid-code-idx > 4
+               if valid-course-code(valid-code-idx) = course-code
+                   move "Y" to course-code-found
+               end-if
+           end-perform
+
+           if not course-code-is-valid
+               move "N" to valid-entry-flag
+               display "Invalid course code -- must be one of "
+                  "MATH, ENGL, HIST, SCIE."
+           end-if
+
+           move "^[A-Z]{4}$" to RegexPattern
+           move course-code to RegexSubject
+           perform ValidateFieldFormat
+           if not RegexFieldIsValid
+               move "N" to valid-entry-flag
+               display "Invalid course code -- must be 4 "
+                  "uppercase letters."
+           end-if.
+
+        display-student.
+           display student-id space student-name space
+              course-code
+           perform check-eligibility
+           if not is-age-eligible
+               display "  ** below minimum enrollment age of "
+                  minimum-age
+           end-if
+
+           read students-file next
+               at end set end-of-student-file to true
+           end-read.
+
+        check-eligibility.
+           compute computed-age =
+              term-start-year - student-birth-year
+
+           if student-birth-month > term-start-month
+               subtract 1 from computed-age
+           else
+               if student-birth-month = term-start-month
+                  and student-birth-day > term-start-day
+                   subtract 1 from computed-age
+               end-if
+           end-if
+
+           if computed-age >= minimum-age
+               move "Y" to age-eligible
+           else
+               move "N" to age-eligible
+           end-if.
+
+        build-course-table.
+           open input students-file
+           read students-file next
+               at end set end-of-student-file to true
+           end-read
+
+           perform tally-course until end-of-student-file
+
+           close students-file.
+
+        tally-course.
+           perform find-or-add-course
+           add 1 to total-students-read
+
+           read students-file next
+               at end set end-of-student-file to true
+           end-read.
+
+        find-or-add-course.
+           move zeroes to found-idx
+           perform varying course-idx from 1 by 1
+               until course-idx > course-table-count
+               if tbl-course-code(course-idx) = course-code
+                   move course-idx to found-idx
+               end-if
+           end-perform
+
+           if found-idx > zeroes
+               add 1 to tbl-course-count(found-idx)
+           else
+               add 1 to course-table-count
+               move course-code to tbl-course-code(course-table-count)
+               move 1 to tbl-course-count(course-table-count)
+           end-if.
+
+        print-course-roster.
+           open output course-roster
+
+           perform print-one-course-group
+               varying course-idx from 1 by 1
+               until course-idx > course-table-count
+
+           close course-roster.
+
+        print-one-course-group.
+           move tbl-course-code(course-idx) to prn-course-code
+           move tbl-course-count(course-idx) to prn-course-count
+           write roster-line from roster-course-header
+
+           open input students-file
+           read students-file next
+               at end set end-of-student-file to true
+           end-read
+
+           perform list-student-in-course until end-of-student-file
+
+           close students-file.
+
+        display-enrollment-summary.
+           display " "
+           display "Total students read: " total-students-read
+           perform display-one-course-count
+               varying course-idx from 1 by 1
+               until course-idx > course-table-count.
+
+        display-one-course-count.
+           display "  " tbl-course-code(course-idx) ": "
+              tbl-course-count(course-idx).
+
+        list-student-in-course.
+           if course-code = tbl-course-code(course-idx)
+               move student-id to prn-roster-student-id
+               move student-last-name to prn-roster-student-name
+               write roster-line from roster-detail-line
+           end-if
+
+           read students-file next
+               at end set end-of-student-file to true
+           end-read.
+
+           copy REGXPRC.
