@@ -2,6 +2,10 @@
         PROGRAM-ID. HELLO-WORLD.
         author. Joey Gibson.
         DATE-WRITTEN. 2023-12-28.
+      * 2026-08-09 JG  Re-prompt when the name comes back blank, and
+      *                extend the current-date demo with a leap-year
+      *                flag and a fiscal-year-end date (fiscal year
+      *                runs October 1 -- September 30).
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
@@ -14,9 +18,18 @@
         01  WS-NEXT-YEAR PIC 9(4).
         01  WS-FOO PIC 9(4).
 
+        01  WS-LEAP-YEAR-FLAG PIC X VALUE "N".
+            88  WS-IS-LEAP-YEAR VALUE "Y".
+
+        01  WS-FISCAL-YEAR-END.
+            05  WS-FYE-YEAR PIC 9(4).
+            05  WS-FYE-MONTH PIC 99 VALUE 09.
+            05  WS-FYE-DAY PIC 99 VALUE 30.
+
         PROCEDURE DIVISION.
-            display 'What is your name? ' with no advancing.
-            accept WS-USER-NAME.
+        Begin.
+            perform Get-User-Name
+
             display 'Hello, ' WS-USER-NAME ', it is ' with no advancing.
             accept WS-CURRENT-DATE from date YYYYMMDD.
             display WS-CURRENT-DATE.
@@ -27,11 +40,46 @@
             move 99 to WS-FOO.
             display 'Foo is ' WS-FOO.
 
+            perform Check-Leap-Year
+            if WS-IS-LEAP-YEAR
+                display WS-CURRENT-YEAR ' is a leap year.'
+            else
+                display WS-CURRENT-YEAR ' is not a leap year.'
+            end-if
+
+            perform Compute-Fiscal-Year-End
+            display 'Fiscal year end is ' WS-FYE-YEAR '-'
+                WS-FYE-MONTH '-' WS-FYE-DAY
+
             if WS-USER-NAME = 'Frank' THEN
-                display 'Hello, Frank, you are the best!' 
+                display 'Hello, Frank, you are the best!'
             else
                 display 'Hello, ' WS-USER-NAME ', you are not Frank.'
             end-if.
             STOP RUN.
+
+        Get-User-Name.
+            display 'What is your name? ' with no advancing.
+            accept WS-USER-NAME.
+            perform until WS-USER-NAME not = spaces
+                display 'Name cannot be blank -- what is your name? '
+                    with no advancing
+                accept WS-USER-NAME
+            end-perform.
+
+        Check-Leap-Year.
+            move "N" to WS-LEAP-YEAR-FLAG
+            if function mod(WS-CURRENT-YEAR, 4) = 0
+                and (function mod(WS-CURRENT-YEAR, 100) not = 0
+                     or function mod(WS-CURRENT-YEAR, 400) = 0)
+                move "Y" to WS-LEAP-YEAR-FLAG
+            end-if.
+
+        Compute-Fiscal-Year-End.
+            if WS-CURRENT-MONTH >= 10
+                compute WS-FYE-YEAR = WS-CURRENT-YEAR + 1
+            else
+                move WS-CURRENT-YEAR to WS-FYE-YEAR
+            end-if.
+
         END PROGRAM HELLO-WORLD.
-        
\ No newline at end of file
