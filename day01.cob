@@ -9,12 +9,37 @@
             SELECT F-input-file ASSIGN TO WS-FILE-NAME
               ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT ExceptionFile ASSIGN TO
+              "output/day01-exceptions.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-Exception-Status.
+
+            SELECT CheckpointFile ASSIGN TO
+              "output/day01-checkpoint.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-Checkpoint-Status.
+
+            SELECT AuditFile ASSIGN TO "output/day01-audit.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-Audit-File-Status.
+
         DATA DIVISION.
         FILE SECTION.
         FD  F-input-file.
         01  F-input-record.
             05  F-input-record-data PIC X(80).
 
+        FD  ExceptionFile.
+        01  ExceptionLine PIC X(80).
+
+        FD  AuditFile.
+        01  AuditLine PIC X(96).
+
+        FD  CheckpointFile.
+        01  CheckpointRec.
+            05  CkptRecordsProcessed PIC 9(10).
+            05  CkptTotal PIC 9(10).
+
         WORKING-STORAGE SECTION.
         01  WS-file-name PIC X(100).
         01  WS-args-count PIC 9(4) COMP.
@@ -24,15 +49,94 @@
         01  WS-Index PIC 9(10) VALUE 1.
         01  WS-Digit-Found PIC X VALUE "N".
         01  WS-Formatted-Int PIC Z(9)9.
+        01  WS-Matched-Digit PIC X VALUE SPACE.
+
+        01  WS-Words-Option PIC X VALUE "N".
+            88  WS-Words-Enabled VALUE "Y".
+        01  WS-Word-Idx PIC 9.
+        01  WS-Sub-Len PIC 9.
+        01  WS-No-Digit-Count PIC 9(5) VALUE ZEROES.
+
+        01  WS-Checkpoint-Status PIC XX VALUE SPACES.
+            88  WS-Checkpoint-Ok VALUE "00".
+        01  WS-Exception-Status PIC XX VALUE SPACES.
+            88  WS-Exception-File-Missing VALUE "35".
+        01  WS-Audit-File-Status PIC XX VALUE SPACES.
+            88  WS-Audit-File-Missing VALUE "35".
+        01  WS-Records-Processed PIC 9(10) VALUE ZEROES.
+        01  WS-Checkpoint-Interval PIC 9(4) VALUE 50.
+        01  WS-Skip-Count PIC 9(10) VALUE ZEROES.
+        01  WS-Resuming PIC X VALUE "N".
+            88  WS-Is-Resuming VALUE "Y".
+
+        01  WS-Audit-Detail.
+            05  WS-Audit-Value PIC X(2).
+            05  FILLER PIC X(3) VALUE " - ".
+            05  WS-Audit-Line PIC X(80).
+
+        01  WS-Digit-Word-Text-Values.
+            02  FILLER PIC X(5) VALUE "one".
+            02  FILLER PIC X(5) VALUE "two".
+            02  FILLER PIC X(5) VALUE "three".
+            02  FILLER PIC X(5) VALUE "four".
+            02  FILLER PIC X(5) VALUE "five".
+            02  FILLER PIC X(5) VALUE "six".
+            02  FILLER PIC X(5) VALUE "seven".
+            02  FILLER PIC X(5) VALUE "eight".
+            02  FILLER PIC X(5) VALUE "nine".
+        01  WS-Digit-Word-Table REDEFINES WS-Digit-Word-Text-Values.
+            02  WS-Digit-Word OCCURS 9 TIMES PIC X(5).
+
+        01  WS-Digit-Word-Length-Values.
+            02  FILLER PIC 9 VALUE 3.
+            02  FILLER PIC 9 VALUE 3.
+            02  FILLER PIC 9 VALUE 5.
+            02  FILLER PIC 9 VALUE 4.
+            02  FILLER PIC 9 VALUE 4.
+            02  FILLER PIC 9 VALUE 3.
+            02  FILLER PIC 9 VALUE 5.
+            02  FILLER PIC 9 VALUE 5.
+            02  FILLER PIC 9 VALUE 4.
+        01  WS-Digit-Word-Length-Table
+              REDEFINES WS-Digit-Word-Length-Values.
+            02  WS-Digit-Word-Length OCCURS 9 TIMES PIC 9.
 
         PROCEDURE DIVISION.
             accept WS-ARGS-COUNT from argument-number.
                 perform WS-ARGS-COUNT times
                     accept WS-FILE-NAME from argument-value
+                    if WS-FILE-NAME(1:6) = "-WORDS"
+                        or WS-FILE-NAME(1:6) = "-words"
+                        set WS-Words-Enabled to true
+                    end-if
                 end-perform
 
                 display 'file name: ' WS-FILE-NAME
+
+            perform 400-Read-Checkpoint
+
             OPEN INPUT F-input-file.
+
+            if WS-Is-Resuming
+                display "Resuming after " WS-Records-Processed
+                  " record(s) already processed."
+
+                open extend ExceptionFile
+                if WS-Exception-File-Missing
+                    open output ExceptionFile
+                end-if
+
+                open extend AuditFile
+                if WS-Audit-File-Missing
+                    open output AuditFile
+                end-if
+
+                perform 410-Skip-Processed-Records
+            else
+                OPEN OUTPUT ExceptionFile
+                OPEN OUTPUT AuditFile
+            end-if
+
             perform until WS-eof = "Y"
                 READ F-INPUT-FILE
                     AT END
@@ -40,32 +144,116 @@
                     NOT AT END
                       perform varying WS-Index from 1 by 1
                         until F-input-record(WS-Index:1) = SPACE
-      
+
+                        move space to WS-Matched-Digit
+
                         if F-input-record(WS-Index:1) is NUMERIC
+                          move F-input-record(WS-Index:1)
+                            to WS-Matched-Digit
+                        else
+                          if WS-Words-Enabled
+                              perform 300-Check-Word-Digit
+                          end-if
+                        end-if
+
+                        if WS-Matched-Digit not = space
                           if WS-Digit-Found = "N"
-                            Move F-input-record(WS-Index:1) to
+                            Move WS-Matched-Digit to
                               WS-Num-As-String(1:1)
                             Move "Y" to WS-Digit-Found
                           else
-                            Move F-input-record(WS-Index:1) to
+                            Move WS-Matched-Digit to
                               WS-Num-As-String(2:1)
                           end-if
                         end-if
                       end-perform
 
-                    if WS-Num-As-String(2:1) = SPACE
-                      move WS-Num-As-String(1:1) 
-                        to WS-Num-As-String(2:1)
-                    end-if
+                    if WS-Digit-Found = "N"
+                      write ExceptionLine from F-input-record-data
+                      add 1 to WS-No-Digit-Count
+                    else
+                      if WS-Num-As-String(2:1) = SPACE
+                        move WS-Num-As-String(1:1)
+                          to WS-Num-As-String(2:1)
+                      end-if
 
-                    add function NUMVAL(WS-Num-As-String) to WS-Total
+                      add function NUMVAL(WS-Num-As-String) to WS-Total
+
+                      move WS-Num-As-String(1:2) to WS-Audit-Value
+                      move F-input-record-data to WS-Audit-Line
+                      write AuditLine from WS-Audit-Detail
+                    end-if
 
                     move SPACES to WS-Num-As-String
                     move 'N' to WS-Digit-Found
+
+                    add 1 to WS-Records-Processed
+                    if function mod(WS-Records-Processed,
+                        WS-Checkpoint-Interval) = 0
+                        perform 420-Write-Checkpoint
+                    end-if
                 END-READ
             END-PERFORM.
             close F-INPUT-FILE.
+            close ExceptionFile.
+            close AuditFile.
+
+            perform 430-Clear-Checkpoint
 
             move WS-TOTAL to WS-Formatted-Int.
             display "part1 -> " WS-Formatted-Int.
+
+            if WS-No-Digit-Count > 0
+                display WS-No-Digit-Count
+                  " line(s) had no digit -- see "
+                  "output/day01-exceptions.txt"
+            end-if
+
             stop run.
+
+        400-Read-Checkpoint.
+            move "N" to WS-Resuming
+            open input CheckpointFile
+            if WS-Checkpoint-Ok
+                read CheckpointFile
+                    at end continue
+                    not at end
+                        move CkptRecordsProcessed
+                          to WS-Records-Processed
+                        move CkptRecordsProcessed to WS-Skip-Count
+                        move CkptTotal to WS-Total
+                        set WS-Is-Resuming to true
+                end-read
+                close CheckpointFile
+            end-if.
+
+        410-Skip-Processed-Records.
+            perform WS-Skip-Count times
+                read F-input-file
+                    at end move "Y" to WS-eof
+                end-read
+            end-perform.
+
+        420-Write-Checkpoint.
+            open output CheckpointFile
+            move WS-Records-Processed to CkptRecordsProcessed
+            move WS-Total to CkptTotal
+            write CheckpointRec
+            close CheckpointFile.
+
+        430-Clear-Checkpoint.
+            open output CheckpointFile
+            close CheckpointFile.
+
+        300-Check-Word-Digit.
+            perform varying WS-Word-Idx from 1 by 1
+              until WS-Word-Idx > 9 or WS-Matched-Digit not = space
+
+              move WS-Digit-Word-Length(WS-Word-Idx) to WS-Sub-Len
+
+              if WS-Index + WS-Sub-Len - 1 <= 80
+                and F-input-record(WS-Index:WS-Sub-Len) =
+                  function trim(WS-Digit-Word(WS-Word-Idx))
+                  move WS-Word-Idx to WS-Matched-Digit
+              end-if
+            end-perform.
