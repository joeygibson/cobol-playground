@@ -1,58 +1,131 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. HELLO-WORLD.
+        PROGRAM-ID. MileageCounter.
         author. Joey Gibson.
         DATE-WRITTEN. 2023-12-28.
 
-      * A program to simulate a mileage counter.
+      * A program to report each vehicle's mileage since its last
+      * logged reading, and to flag odometer rollovers.
+      * 2026-08-09 JG  Replaced the synthetic 000-999 counter
+      *                simulation with a real mileage-log read, and
+      *                added rollover detection: a logged reading
+      *                that comes back lower than the vehicle's
+      *                previous reading means the odometer wrapped
+      *                past its maximum (999999) rather than the
+      *                vehicle driving backwards.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MileageLogFile ASSIGN TO 'data/mileage-log.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT MileageReport ASSIGN TO 'output/mileage-report.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
+        FILE SECTION.
+        FD  MileageLogFile.
+        01  MileageLogRecord.
+            05  ML-Vehicle-Id      PIC X(6).
+            05  ML-Odometer        PIC 9(6).
+            05  ML-Reading-Date    PIC 9(8).
+
+        FD  MileageReport.
+        01  MileagePrintLine PIC X(100).
+
         WORKING-STORAGE SECTION.
-        01 Counters.
-          02 HundredsCnt PIC 99 VALUE ZEROES.
-          02 TensCnt PIC 99 VALUE ZEROES.
-          02 UnitsCnt PIC 99 VALUE ZEROES.
+        01  WS-Eof-Flag PIC X VALUE "N".
+            88  WS-Eof-Log VALUE "Y".
+
+        01  WS-First-Reading-Flag PIC X VALUE "Y".
+            88  WS-First-Reading-For-Vehicle VALUE "Y".
+
+        01  WS-Max-Odometer PIC 9(6) VALUE 999999.
+
+        01  WS-Prev-Vehicle-Id PIC X(6) VALUE SPACES.
+        01  WS-Prev-Odometer   PIC 9(6) VALUE ZEROES.
 
-        01 DisplayItems.
-          02 PrnHunds PIC 9.
-          02 PrnTens PIC 9.
-          02 PrnUnits PIC 9.
+        01  WS-Miles-Since-Last PIC 9(7) VALUE ZEROES.
+
+        01  WS-Rollover-Flag PIC X VALUE "N".
+            88  WS-Rollover-Detected VALUE "Y".
+
+        01  ReportHeading PIC X(50) VALUE
+            "Vehicle Mileage Log Report".
+
+        01  DetailLine.
+            05  FILLER            PIC X(9) VALUE "Vehicle: ".
+            05  PrnVehicleId      PIC X(6).
+            05  FILLER            PIC X(11) VALUE " Reading:  ".
+            05  PrnOdometer       PIC ZZZ,ZZ9.
+            05  FILLER            PIC X(7)  VALUE " Date: ".
+            05  PrnReadingDate    PIC 9(8).
+            05  FILLER            PIC X(9)  VALUE " Miles: ".
+            05  PrnMilesSince     PIC ZZZ,ZZ9.
+            05  PrnRolloverNote   PIC X(20).
 
         PROCEDURE DIVISION.
         Begin.
-            display 'Using an out-of-line perform'.
-            display 'About to start mileage counter'.
+            OPEN INPUT MileageLogFile
+            OPEN OUTPUT MileageReport
+
+            WRITE MileagePrintLine FROM ReportHeading
+              AFTER ADVANCING PAGE
+
+            PERFORM Read-Mileage-Record
+
+            PERFORM Process-Mileage-Record UNTIL WS-Eof-Log
+
+            CLOSE MileageLogFile, MileageReport
 
-            perform CountMileage
-              varying HundredsCnt from 0 by 1 until HundredsCnt > 9
-              after TensCnt from 0 by 1 until TensCnt > 9
-              after UnitsCnt from 0 by 1 until UnitsCnt > 9.
+            DISPLAY 'Mileage report written to '
+                'output/mileage-report.txt'.
+            STOP RUN.
 
-            display 'Finished mileage counter'.
+        Read-Mileage-Record.
+            READ MileageLogFile
+                AT END SET WS-Eof-Log TO TRUE
+            END-READ.
 
-            display 'now using in-line perform'
-            display 'About to start mileage counter'.
+        Process-Mileage-Record.
+            IF WS-First-Reading-For-Vehicle
+              OR ML-Vehicle-Id NOT = WS-Prev-Vehicle-Id
+                MOVE "N" TO WS-First-Reading-Flag
+                MOVE "N" TO WS-Rollover-Flag
+                MOVE ZEROES TO WS-Miles-Since-Last
+            ELSE
+                PERFORM Compute-Miles-Since-Last
+            END-IF
 
-            perform varying HundredsCnt from 0 by 1
-              until HundredsCnt > 9
-              perform varying TensCnt from 0 by 1 until TensCnt > 9
-                perform varying UnitsCnt from 0 by 1 until UnitsCnt > 9
-                  move HundredsCnt to PrnHunds
-                  move TensCnt to PrnTens
-                  move UnitsCnt to PrnUnits
+            MOVE ML-Vehicle-Id TO PrnVehicleId
+            MOVE ML-Odometer TO PrnOdometer
+            MOVE ML-Reading-Date TO PrnReadingDate
+            MOVE WS-Miles-Since-Last TO PrnMilesSince
 
-                  display PrnHunds '-' PrnTens '-' PrnUnits
-                end-perform
-              end-perform
-            end-perform.
+            IF WS-Rollover-Detected
+                MOVE "  *** ROLLOVER ***" TO PrnRolloverNote
+            ELSE
+                MOVE SPACES TO PrnRolloverNote
+            END-IF
 
-            display 'end of mileage simulator'.
-            stop run.
+            WRITE MileagePrintLine FROM DetailLine
+              AFTER ADVANCING 1 LINE
 
-        CountMileage.
-            move HundredsCnt to PrnHunds
-            move TensCnt to PrnTens
-            move UnitsCnt to PrnUnits
+            MOVE ML-Vehicle-Id TO WS-Prev-Vehicle-Id
+            MOVE ML-Odometer TO WS-Prev-Odometer
 
-            display PrnHunds '-' PrnTens '-' PrnUnits.
+            PERFORM Read-Mileage-Record.
 
+        Compute-Miles-Since-Last.
+            IF ML-Odometer < WS-Prev-Odometer
+                SET WS-Rollover-Detected TO TRUE
+                COMPUTE WS-Miles-Since-Last =
+                    (WS-Max-Odometer - WS-Prev-Odometer)
+                    + ML-Odometer + 1
+            ELSE
+                MOVE "N" TO WS-Rollover-Flag
+                COMPUTE WS-Miles-Since-Last =
+                    ML-Odometer - WS-Prev-Odometer
+            END-IF.
 
+        END PROGRAM MileageCounter.
