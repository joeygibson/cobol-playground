@@ -0,0 +1,123 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. RegexScan.
+        AUTHOR. Joey Gibson.
+        DATE-WRITTEN. 2026-08-09.
+      * Scans students1.dat or data/members.dat sequentially and
+      * prints each record whose text matches a given regex, with
+      * its sequential line number, using the shared REGXVAL/REGXPRC
+      * pattern-match routine.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT StudentScanFile ASSIGN TO "students1.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS student-id
+              FILE STATUS IS WS-Scan-File-Status.
+
+            SELECT MemberScanFile ASSIGN TO "data/members.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS MemberId
+              FILE STATUS IS WS-Scan-File-Status.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  StudentScanFile.
+            COPY STUDREC.
+
+        FD  MemberScanFile.
+            COPY MEMBREC.
+
+        WORKING-STORAGE SECTION.
+            COPY REGXVAL.
+
+        01  WS-Args-Count       PIC 9(4) COMP VALUE ZEROES.
+        01  WS-Target           PIC X(20) VALUE SPACES.
+        01  WS-Scan-File-Status PIC XX VALUE SPACES.
+            88  WS-Scan-File-Ok VALUE "00".
+        01  WS-Scan-EOF         PIC X VALUE "N".
+            88  WS-Scan-Done    VALUE "Y".
+        01  WS-Line-Number      PIC 9(6) VALUE ZEROES.
+        01  WS-Match-Count      PIC 9(6) VALUE ZEROES.
+
+        PROCEDURE DIVISION.
+        Begin.
+            ACCEPT WS-Args-Count FROM ARGUMENT-NUMBER
+            IF WS-Args-Count < 2
+                DISPLAY "Usage: regexscan students|members pattern"
+            ELSE
+                ACCEPT WS-Target FROM ARGUMENT-VALUE
+                ACCEPT RegexPattern FROM ARGUMENT-VALUE
+
+                EVALUATE TRUE
+                    WHEN WS-Target(1:8) = "students"
+                        PERFORM Scan-Student-File
+                    WHEN WS-Target(1:7) = "members"
+                        PERFORM Scan-Member-File
+                    WHEN OTHER
+                        DISPLAY "Unknown target: " WS-Target
+                            " -- use students or members"
+                END-EVALUATE
+
+                DISPLAY WS-Match-Count " record(s) matched."
+            END-IF
+
+            STOP RUN.
+
+        Scan-Student-File.
+            OPEN INPUT StudentScanFile
+            IF NOT WS-Scan-File-Ok
+                DISPLAY "Unable to open students1.dat"
+            ELSE
+                READ StudentScanFile NEXT
+                    AT END SET WS-Scan-Done TO TRUE
+                END-READ
+
+                PERFORM Check-One-Student-Record UNTIL WS-Scan-Done
+
+                CLOSE StudentScanFile
+            END-IF.
+
+        Check-One-Student-Record.
+            ADD 1 TO WS-Line-Number
+            MOVE student-record TO RegexSubject
+            PERFORM ValidateFieldFormat
+            IF RegexFieldIsValid
+                ADD 1 TO WS-Match-Count
+                DISPLAY WS-Line-Number ": " student-record
+            END-IF
+
+            READ StudentScanFile NEXT
+                AT END SET WS-Scan-Done TO TRUE
+            END-READ.
+
+        Scan-Member-File.
+            OPEN INPUT MemberScanFile
+            IF NOT WS-Scan-File-Ok
+                DISPLAY "Unable to open data/members.dat"
+            ELSE
+                READ MemberScanFile NEXT
+                    AT END SET WS-Scan-Done TO TRUE
+                END-READ
+
+                PERFORM Check-One-Member-Record UNTIL WS-Scan-Done
+
+                CLOSE MemberScanFile
+            END-IF.
+
+        Check-One-Member-Record.
+            ADD 1 TO WS-Line-Number
+            MOVE MemberRec TO RegexSubject
+            PERFORM ValidateFieldFormat
+            IF RegexFieldIsValid
+                ADD 1 TO WS-Match-Count
+                DISPLAY WS-Line-Number ": " MemberRec
+            END-IF
+
+            READ MemberScanFile NEXT
+                AT END SET WS-Scan-Done TO TRUE
+            END-READ.
+
+            COPY REGXPRC.
